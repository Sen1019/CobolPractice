@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEASE-MOVEOUT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT DEPOSIT-LEDGER ASSIGN TO "deposit_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-LEASE-NUMBER
+               FILE STATUS IS WS-DEPOSIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  DEPOSIT-LEDGER.
+           COPY DEPOREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-DEPOSIT-STATUS            PIC XX.
+       01  WS-TODAY-DATE                PIC 9(8).
+
+       01  WS-LEASE-NUMBER              PIC X(6).
+       01  WS-DEDUCTION-AMOUNT          PIC 9(6)V99.
+       01  WS-DEDUCTION-REASON          PIC X(40).
+       01  WS-REFUND-AMOUNT             PIC 9(6)V99.
+
+       01  SW-LEASE-FOUND               PIC X.
+           88  LEASE-FOUND                  VALUE "Y".
+
+       01  SW-JOB-CANCELLED             PIC X.
+           88  JOB-CANCELLED                VALUE "Y".
+       01  WS-CONFIRM-COUNT             PIC 9.
+       01  WS-CONFIRM-KEY               PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM B-100-GET-LEASE-TO-END.
+           IF LEASE-FOUND
+               PERFORM B-200-TERMINATE-LEASE
+               PERFORM B-300-VACATE-PROPERTY
+               PERFORM B-400-REFUND-DEPOSIT
+           END-IF.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           OPEN I-O PROPERTY-MASTER.
+           IF WS-PROPERTY-STATUS = "35"
+               OPEN OUTPUT PROPERTY-MASTER
+               CLOSE PROPERTY-MASTER
+               OPEN I-O PROPERTY-MASTER
+           END-IF.
+
+           OPEN I-O LEASE-MASTER.
+           IF WS-LEASE-STATUS = "35"
+               OPEN OUTPUT LEASE-MASTER
+               CLOSE LEASE-MASTER
+               OPEN I-O LEASE-MASTER
+           END-IF.
+
+           OPEN I-O DEPOSIT-LEDGER.
+           IF WS-DEPOSIT-STATUS = "35"
+               OPEN OUTPUT DEPOSIT-LEDGER
+               CLOSE DEPOSIT-LEDGER
+               OPEN I-O DEPOSIT-LEDGER
+           END-IF.
+
+       B-100-GET-LEASE-TO-END.
+           MOVE "N" TO SW-LEASE-FOUND
+           DISPLAY "ENTER LEASE NUMBER TO END: "
+           ACCEPT WS-LEASE-NUMBER.
+           MOVE WS-LEASE-NUMBER TO LEASE-NUMBER
+           READ LEASE-MASTER
+               INVALID KEY
+                   DISPLAY "NO SUCH LEASE ON FILE - " WS-LEASE-NUMBER
+               NOT INVALID KEY
+                   IF LEASE-IS-TERMINATED
+                       DISPLAY "LEASE " WS-LEASE-NUMBER
+                           " IS ALREADY TERMINATED"
+                   ELSE
+                       MOVE "Y" TO SW-LEASE-FOUND
+                   END-IF
+           END-READ.
+
+       B-200-TERMINATE-LEASE.
+      *>   The lease stays on file as a historical record rather than
+      *>   being deleted, the same way a terminated record is treated
+      *>   everywhere else in this system.
+           SET LEASE-IS-TERMINATED TO TRUE
+           MOVE WS-TODAY-DATE TO LEASE-TERM-DATE
+           REWRITE LEASE-RECORD.
+
+       B-300-VACATE-PROPERTY.
+           MOVE LEASE-PROP-ID TO PROP-ID
+           READ PROPERTY-MASTER
+               NOT INVALID KEY
+                   SET PROP-STATUS-VACANT TO TRUE
+                   REWRITE PROPERTY-RECORD
+           END-READ.
+
+       B-400-REFUND-DEPOSIT.
+           MOVE WS-LEASE-NUMBER TO DEP-LEASE-NUMBER
+           READ DEPOSIT-LEDGER
+               NOT INVALID KEY
+                   IF DEP-IS-OPEN
+                       PERFORM B-410-GET-DEDUCTION
+                       COMPUTE WS-REFUND-AMOUNT =
+                           DEP-AMOUNT-HELD - WS-DEDUCTION-AMOUNT
+                       PERFORM B-420-CONFIRM-REFUND
+                       IF NOT JOB-CANCELLED
+                           MOVE WS-TODAY-DATE TO DEP-REFUND-DATE
+                           MOVE WS-DEDUCTION-AMOUNT
+                               TO DEP-DEDUCTION-AMOUNT
+                           MOVE WS-DEDUCTION-REASON
+                               TO DEP-DEDUCTION-REASON
+                           MOVE WS-REFUND-AMOUNT TO DEP-REFUND-AMOUNT
+                           SET DEP-IS-REFUNDED TO TRUE
+                           REWRITE DEPOSIT-RECORD
+                           DISPLAY "DEPOSIT REFUND OF " WS-REFUND-AMOUNT
+                               " ISSUED FOR LEASE " WS-LEASE-NUMBER
+                       ELSE
+                           DISPLAY "DEPOSIT REFUND CANCELLED FOR LEASE "
+                               WS-LEASE-NUMBER
+                       END-IF
+                   END-IF
+           END-READ.
+
+       B-410-GET-DEDUCTION.
+           MOVE ZERO TO WS-DEDUCTION-AMOUNT
+           MOVE SPACES TO WS-DEDUCTION-REASON
+           DISPLAY "DEDUCTION AMOUNT (0.00 IF NONE): "
+           ACCEPT WS-DEDUCTION-AMOUNT.
+           IF WS-DEDUCTION-AMOUNT NOT = ZERO
+               DISPLAY "REASON FOR DEDUCTION: "
+               ACCEPT WS-DEDUCTION-REASON
+           END-IF.
+
+       B-420-CONFIRM-REFUND.
+      *>   The same countdown-and-ACCEPT shape as CountdownToLiftOff's
+      *>   AC-COUNTDOWN/COUNTDOWN_HOLD, used here to give the operator
+      *>   a last chance to back out before the refund actually posts.
+           MOVE "N" TO SW-JOB-CANCELLED
+           MOVE 5 TO WS-CONFIRM-COUNT
+           DISPLAY "THIS WILL REFUND " WS-REFUND-AMOUNT
+               " TO LEASE " WS-LEASE-NUMBER
+               " - ENTER C TO CANCEL, OR PRESS ENTER"
+           PERFORM B-430-COUNTDOWN-TICK
+               UNTIL WS-CONFIRM-COUNT = ZERO
+               OR JOB-CANCELLED.
+
+       B-430-COUNTDOWN-TICK.
+           DISPLAY WS-CONFIRM-COUNT " ..."
+           ACCEPT WS-CONFIRM-KEY
+           IF WS-CONFIRM-KEY = "C" OR WS-CONFIRM-KEY = "c"
+               MOVE "Y" TO SW-JOB-CANCELLED
+           ELSE
+               SUBTRACT 1 FROM WS-CONFIRM-COUNT
+           END-IF.
+
+       C-100-CLOSE-FILES.
+           CLOSE PROPERTY-MASTER.
+           CLOSE LEASE-MASTER.
+           CLOSE DEPOSIT-LEDGER.
+
+       END PROGRAM LEASE-MOVEOUT.
