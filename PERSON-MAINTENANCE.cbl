@@ -0,0 +1,458 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSON-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER ASSIGN TO "tenant_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TENANT-ID
+               FILE STATUS IS WS-TENANT-STATUS.
+
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+           COPY TENANTREC.
+
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TENANT-STATUS             PIC XX.
+       01  WS-LANDLORD-STATUS           PIC XX.
+
+       01  WS-MENU-CHOICE               PIC X.
+       01  SW-DONE                      PIC X.
+           88  MAINTENANCE-IS-DONE          VALUE "Y".
+
+       01  WS-ACTION                    PIC X.
+           88  ACTION-IS-ADD                VALUE "A".
+           88  ACTION-IS-CHANGE             VALUE "C".
+
+       01  WS-MAX-SEQUENCE              PIC 9(5).
+
+       01  SW-ENTRY-OK                  PIC X.
+           88  ENTRY-IS-OK                  VALUE "Y".
+       01  SW-RECORD-FOUND              PIC X.
+           88  RECORD-WAS-FOUND             VALUE "Y".
+
+       COPY TENANTREC REPLACING ==TENANT-RECORD==
+           BY ==CANDIDATE-TENANT==.
+       COPY LANDLREC REPLACING ==LANDLORD-RECORD==
+           BY ==CANDIDATE-LANDLORD==.
+
+       01  WS-EMAIL-TO-CHECK            PIC X(40).
+       01  WS-EMAIL-VALID-SWITCH        PIC X.
+           88  EMAIL-IS-VALID               VALUE "Y".
+       01  WS-EMAIL-DUP-SWITCH          PIC X.
+           88  EMAIL-IS-DUPLICATE           VALUE "Y".
+       01  WS-AT-COUNT                  PIC 9.
+       01  WS-DOT-COUNT                 PIC 9.
+       01  WS-EMAIL-LOCAL-PART          PIC X(40).
+       01  WS-EMAIL-DOMAIN-PART         PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           MOVE "N" TO SW-DONE
+           PERFORM B-100-SHOW-MENU
+               UNTIL MAINTENANCE-IS-DONE.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           OPEN I-O TENANT-MASTER.
+           IF WS-TENANT-STATUS = "35"
+               OPEN OUTPUT TENANT-MASTER
+               CLOSE TENANT-MASTER
+               OPEN I-O TENANT-MASTER
+           END-IF.
+
+           OPEN I-O LANDLORD-MASTER.
+           IF WS-LANDLORD-STATUS = "35"
+               OPEN OUTPUT LANDLORD-MASTER
+               CLOSE LANDLORD-MASTER
+               OPEN I-O LANDLORD-MASTER
+           END-IF.
+
+       B-100-SHOW-MENU.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE SCREEN.
+           DISPLAY "TENANT / LANDLORD MAINTENANCE"
+               LINE 2 COLUMN 25.
+           DISPLAY "1. ADD TENANT"            LINE 4  COLUMN 10.
+           DISPLAY "2. CHANGE TENANT"         LINE 5  COLUMN 10.
+           DISPLAY "3. ADD LANDLORD"          LINE 6  COLUMN 10.
+           DISPLAY "4. CHANGE LANDLORD"       LINE 7  COLUMN 10.
+           DISPLAY "X. EXIT"                  LINE 8  COLUMN 10.
+           DISPLAY "ENTER CHOICE ->"          LINE 10 COLUMN 10.
+           ACCEPT WS-MENU-CHOICE              LINE 10 COLUMN 27.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   SET ACTION-IS-ADD TO TRUE
+                   PERFORM D-100-MAINTAIN-TENANT
+               WHEN "2"
+                   SET ACTION-IS-CHANGE TO TRUE
+                   PERFORM D-100-MAINTAIN-TENANT
+               WHEN "3"
+                   SET ACTION-IS-ADD TO TRUE
+                   PERFORM E-100-MAINTAIN-LANDLORD
+               WHEN "4"
+                   SET ACTION-IS-CHANGE TO TRUE
+                   PERFORM E-100-MAINTAIN-LANDLORD
+               WHEN "X" WHEN "x"
+                   MOVE "Y" TO SW-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+                       LINE 12 COLUMN 10
+           END-EVALUATE.
+
+      *>   ---------------------------------------------------------
+      *>   TENANT MAINTENANCE
+      *>   ---------------------------------------------------------
+       D-100-MAINTAIN-TENANT.
+           MOVE "N" TO SW-RECORD-FOUND
+           IF ACTION-IS-ADD
+               PERFORM D-110-ASSIGN-NEXT-TENANT-ID
+               MOVE "Y" TO SW-RECORD-FOUND
+           ELSE
+               PERFORM D-120-SELECT-EXISTING-TENANT
+           END-IF.
+           IF RECORD-WAS-FOUND
+               PERFORM D-200-PROMPT-TENANT-FIELDS
+               IF ENTRY-IS-OK
+                   PERFORM D-300-SAVE-TENANT
+               END-IF
+           END-IF.
+
+       D-110-ASSIGN-NEXT-TENANT-ID.
+      *>   Tenant ids run T00001, T00002, ... the same numbering scheme
+      *>   Leases and TENANT-IMPORT already use.
+           MOVE ZERO TO WS-MAX-SEQUENCE
+           MOVE LOW-VALUES TO TENANT-ID OF TENANT-RECORD
+           START TENANT-MASTER KEY IS NOT LESS THAN
+               TENANT-ID OF TENANT-RECORD
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM D-111-SCAN-TENANT-IDS
+               UNTIL WS-TENANT-STATUS NOT = "00".
+           ADD 1 TO WS-MAX-SEQUENCE
+           MOVE SPACES TO TENANT-ID OF CANDIDATE-TENANT
+           STRING "T" WS-MAX-SEQUENCE
+               DELIMITED BY SIZE INTO TENANT-ID OF CANDIDATE-TENANT.
+           INSPECT TENANT-ID OF CANDIDATE-TENANT REPLACING ALL
+               SPACE BY ZERO.
+
+       D-111-SCAN-TENANT-IDS.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-TENANT-STATUS
+               NOT AT END
+                   MOVE TENANT-ID OF TENANT-RECORD(2:5)
+                                             TO WS-MAX-SEQUENCE
+           END-READ.
+
+       D-120-SELECT-EXISTING-TENANT.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE SCREEN.
+           DISPLAY "CHANGE TENANT" LINE 2 COLUMN 25.
+           DISPLAY "ENTER TENANT ID: " LINE 4 COLUMN 10.
+           ACCEPT TENANT-ID OF TENANT-RECORD LINE 4 COLUMN 30.
+           READ TENANT-MASTER
+               INVALID KEY
+                   DISPLAY "NO SUCH TENANT ON FILE" LINE 6 COLUMN 10
+               NOT INVALID KEY
+                   MOVE TENANT-RECORD TO CANDIDATE-TENANT
+                   MOVE "Y" TO SW-RECORD-FOUND
+           END-READ.
+
+       D-200-PROMPT-TENANT-FIELDS.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE SCREEN.
+           DISPLAY "TENANT " TENANT-ID OF CANDIDATE-TENANT
+               LINE 2 COLUMN 10.
+           PERFORM D-210-PROMPT-TENANT-NAME.
+           PERFORM D-220-PROMPT-TENANT-EMAIL.
+           PERFORM D-230-PROMPT-TENANT-PHONE.
+           MOVE "Y" TO SW-ENTRY-OK.
+
+       D-210-PROMPT-TENANT-NAME.
+      *>   Re-prompt until a non-blank name is entered.
+           MOVE SPACES TO TENANT-NAME OF CANDIDATE-TENANT
+           PERFORM UNTIL TENANT-NAME OF CANDIDATE-TENANT NOT = SPACES
+               DISPLAY "NAME:  " LINE 5 COLUMN 10
+               ACCEPT TENANT-NAME OF CANDIDATE-TENANT LINE 5 COLUMN 20
+               IF TENANT-NAME OF CANDIDATE-TENANT = SPACES
+                   DISPLAY "NAME MAY NOT BE BLANK" LINE 14 COLUMN 10
+               END-IF
+           END-PERFORM.
+
+       D-220-PROMPT-TENANT-EMAIL.
+      *>   Re-prompt until the email is both a plausible shape and not
+      *>   already on file for some other tenant or landlord -- the
+      *>   same checks Leases and TENANT-IMPORT apply at creation time.
+           MOVE "N" TO WS-EMAIL-VALID-SWITCH
+           PERFORM UNTIL EMAIL-IS-VALID AND NOT EMAIL-IS-DUPLICATE
+               DISPLAY "EMAIL: " LINE 6 COLUMN 10
+               ACCEPT TENANT-EMAIL OF CANDIDATE-TENANT LINE 6 COLUMN 20
+               MOVE TENANT-EMAIL OF CANDIDATE-TENANT TO
+                   WS-EMAIL-TO-CHECK
+               PERFORM D-221-VALIDATE-EMAIL-FORMAT
+               IF EMAIL-IS-VALID
+                   PERFORM D-222-CHECK-EMAIL-DUPLICATE
+                   IF EMAIL-IS-DUPLICATE
+                       DISPLAY "EMAIL ALREADY ON FILE FOR ANOTHER "
+                           "TENANT OR LANDLORD" LINE 14 COLUMN 10
+                   END-IF
+               ELSE
+                   DISPLAY "EMAIL FORMAT IS NOT VALID"
+                       LINE 14 COLUMN 10
+               END-IF
+           END-PERFORM.
+
+       D-221-VALIDATE-EMAIL-FORMAT.
+           MOVE "N" TO WS-EMAIL-VALID-SWITCH
+           MOVE ZERO TO WS-AT-COUNT
+           MOVE ZERO TO WS-DOT-COUNT
+           MOVE SPACES TO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           INSPECT WS-EMAIL-TO-CHECK TALLYING WS-AT-COUNT
+               FOR ALL "@"
+           UNSTRING WS-EMAIL-TO-CHECK DELIMITED BY "@"
+               INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           END-UNSTRING.
+           INSPECT WS-EMAIL-DOMAIN-PART TALLYING WS-DOT-COUNT
+               FOR ALL ".".
+           IF WS-AT-COUNT = 1
+               AND FUNCTION TRIM(WS-EMAIL-LOCAL-PART) NOT = SPACES
+               AND FUNCTION TRIM(WS-EMAIL-DOMAIN-PART) NOT = SPACES
+               AND WS-DOT-COUNT >= 1
+               AND WS-EMAIL-DOMAIN-PART(1:1) NOT = "."
+               MOVE "Y" TO WS-EMAIL-VALID-SWITCH
+           END-IF.
+
+       D-222-CHECK-EMAIL-DUPLICATE.
+      *>   A tenant being changed is allowed to keep its own email, so
+      *>   the scan skips the id currently being maintained.
+           MOVE "N" TO WS-EMAIL-DUP-SWITCH
+           MOVE LOW-VALUES TO TENANT-ID OF TENANT-RECORD
+           START TENANT-MASTER KEY IS NOT LESS THAN
+               TENANT-ID OF TENANT-RECORD
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM D-223-SCAN-TENANTS-FOR-EMAIL
+               UNTIL WS-TENANT-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+           MOVE LOW-VALUES TO LANDLORD-ID OF LANDLORD-RECORD
+           START LANDLORD-MASTER KEY IS NOT LESS THAN
+               LANDLORD-ID OF LANDLORD-RECORD
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM D-224-SCAN-LANDLORDS-FOR-EMAIL
+               UNTIL WS-LANDLORD-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+       D-223-SCAN-TENANTS-FOR-EMAIL.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-TENANT-STATUS
+               NOT AT END
+                   IF TENANT-EMAIL OF TENANT-RECORD = WS-EMAIL-TO-CHECK
+                       AND TENANT-ID OF TENANT-RECORD NOT =
+                           TENANT-ID OF CANDIDATE-TENANT
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       D-224-SCAN-LANDLORDS-FOR-EMAIL.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LANDLORD-STATUS
+               NOT AT END
+                   IF LANDLORD-EMAIL OF LANDLORD-RECORD
+                                            = WS-EMAIL-TO-CHECK
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       D-230-PROMPT-TENANT-PHONE.
+           MOVE SPACES TO TENANT-PHONE OF CANDIDATE-TENANT
+           PERFORM UNTIL TENANT-PHONE OF CANDIDATE-TENANT NOT = SPACES
+               DISPLAY "PHONE: " LINE 7 COLUMN 10
+               ACCEPT TENANT-PHONE OF CANDIDATE-TENANT LINE 7 COLUMN 20
+               IF TENANT-PHONE OF CANDIDATE-TENANT = SPACES
+                   DISPLAY "PHONE MAY NOT BE BLANK" LINE 14 COLUMN 10
+               END-IF
+           END-PERFORM.
+
+       D-300-SAVE-TENANT.
+           MOVE CANDIDATE-TENANT TO TENANT-RECORD
+           IF ACTION-IS-ADD
+               WRITE TENANT-RECORD
+           ELSE
+               REWRITE TENANT-RECORD
+           END-IF.
+           DISPLAY "TENANT " TENANT-ID OF TENANT-RECORD " SAVED"
+               LINE 16 COLUMN 10.
+
+      *>   ---------------------------------------------------------
+      *>   LANDLORD MAINTENANCE
+      *>   ---------------------------------------------------------
+       E-100-MAINTAIN-LANDLORD.
+           MOVE "N" TO SW-RECORD-FOUND
+           IF ACTION-IS-ADD
+               PERFORM E-110-ASSIGN-NEXT-LANDLORD-ID
+               MOVE "Y" TO SW-RECORD-FOUND
+           ELSE
+               PERFORM E-120-SELECT-EXISTING-LANDLORD
+           END-IF.
+           IF RECORD-WAS-FOUND
+               PERFORM E-200-PROMPT-LANDLORD-FIELDS
+               IF ENTRY-IS-OK
+                   PERFORM E-300-SAVE-LANDLORD
+               END-IF
+           END-IF.
+
+       E-110-ASSIGN-NEXT-LANDLORD-ID.
+           MOVE ZERO TO WS-MAX-SEQUENCE
+           MOVE LOW-VALUES TO LANDLORD-ID OF LANDLORD-RECORD
+           START LANDLORD-MASTER KEY IS NOT LESS THAN
+               LANDLORD-ID OF LANDLORD-RECORD
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM E-111-SCAN-LANDLORD-IDS
+               UNTIL WS-LANDLORD-STATUS NOT = "00".
+           ADD 1 TO WS-MAX-SEQUENCE
+           MOVE SPACES TO LANDLORD-ID OF CANDIDATE-LANDLORD
+           STRING "L" WS-MAX-SEQUENCE
+               DELIMITED BY SIZE INTO LANDLORD-ID OF CANDIDATE-LANDLORD.
+           INSPECT LANDLORD-ID OF CANDIDATE-LANDLORD REPLACING ALL
+               SPACE BY ZERO.
+
+       E-111-SCAN-LANDLORD-IDS.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LANDLORD-STATUS
+               NOT AT END
+                   MOVE LANDLORD-ID OF LANDLORD-RECORD(2:5)
+                                             TO WS-MAX-SEQUENCE
+           END-READ.
+
+       E-120-SELECT-EXISTING-LANDLORD.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE SCREEN.
+           DISPLAY "CHANGE LANDLORD" LINE 2 COLUMN 25.
+           DISPLAY "ENTER LANDLORD ID: " LINE 4 COLUMN 10.
+           ACCEPT LANDLORD-ID OF LANDLORD-RECORD LINE 4 COLUMN 32.
+           READ LANDLORD-MASTER
+               INVALID KEY
+                   DISPLAY "NO SUCH LANDLORD ON FILE" LINE 6 COLUMN 10
+               NOT INVALID KEY
+                   MOVE LANDLORD-RECORD TO CANDIDATE-LANDLORD
+                   MOVE "Y" TO SW-RECORD-FOUND
+           END-READ.
+
+       E-200-PROMPT-LANDLORD-FIELDS.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE SCREEN.
+           DISPLAY "LANDLORD " LANDLORD-ID OF CANDIDATE-LANDLORD
+               LINE 2 COLUMN 10.
+           PERFORM E-210-PROMPT-LANDLORD-NAME.
+           PERFORM E-220-PROMPT-LANDLORD-EMAIL.
+           MOVE "Y" TO SW-ENTRY-OK.
+
+       E-210-PROMPT-LANDLORD-NAME.
+           MOVE SPACES TO LANDLORD-NAME OF CANDIDATE-LANDLORD
+           PERFORM UNTIL LANDLORD-NAME OF CANDIDATE-LANDLORD
+                                                         NOT = SPACES
+               DISPLAY "NAME:  " LINE 5 COLUMN 10
+               ACCEPT LANDLORD-NAME OF CANDIDATE-LANDLORD
+                   LINE 5 COLUMN 20
+               IF LANDLORD-NAME OF CANDIDATE-LANDLORD = SPACES
+                   DISPLAY "NAME MAY NOT BE BLANK" LINE 14 COLUMN 10
+               END-IF
+           END-PERFORM.
+
+       E-220-PROMPT-LANDLORD-EMAIL.
+           MOVE "N" TO WS-EMAIL-VALID-SWITCH
+           PERFORM UNTIL EMAIL-IS-VALID AND NOT EMAIL-IS-DUPLICATE
+               DISPLAY "EMAIL: " LINE 6 COLUMN 10
+               ACCEPT LANDLORD-EMAIL OF CANDIDATE-LANDLORD
+                   LINE 6 COLUMN 20
+               MOVE LANDLORD-EMAIL OF CANDIDATE-LANDLORD TO
+                   WS-EMAIL-TO-CHECK
+               PERFORM D-221-VALIDATE-EMAIL-FORMAT
+               IF EMAIL-IS-VALID
+                   PERFORM E-221-CHECK-EMAIL-DUPLICATE
+                   IF EMAIL-IS-DUPLICATE
+                       DISPLAY "EMAIL ALREADY ON FILE FOR ANOTHER "
+                           "TENANT OR LANDLORD" LINE 14 COLUMN 10
+                   END-IF
+               ELSE
+                   DISPLAY "EMAIL FORMAT IS NOT VALID"
+                       LINE 14 COLUMN 10
+               END-IF
+           END-PERFORM.
+
+       E-221-CHECK-EMAIL-DUPLICATE.
+      *>   A landlord being changed is allowed to keep its own email,
+      *>   so the scan skips the id currently being maintained.
+           MOVE "N" TO WS-EMAIL-DUP-SWITCH
+           MOVE LOW-VALUES TO TENANT-ID OF TENANT-RECORD
+           START TENANT-MASTER KEY IS NOT LESS THAN
+               TENANT-ID OF TENANT-RECORD
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM E-223-SCAN-TENANTS-FOR-EMAIL-ANY
+               UNTIL WS-TENANT-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+           MOVE LOW-VALUES TO LANDLORD-ID OF LANDLORD-RECORD
+           START LANDLORD-MASTER KEY IS NOT LESS THAN
+               LANDLORD-ID OF LANDLORD-RECORD
+               INVALID KEY CONTINUE
+           END-START.
+           PERFORM E-222-SCAN-LANDLORDS-FOR-EMAIL
+               UNTIL WS-LANDLORD-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+       E-223-SCAN-TENANTS-FOR-EMAIL-ANY.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-TENANT-STATUS
+               NOT AT END
+                   IF TENANT-EMAIL OF TENANT-RECORD = WS-EMAIL-TO-CHECK
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       E-222-SCAN-LANDLORDS-FOR-EMAIL.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LANDLORD-STATUS
+               NOT AT END
+                   IF LANDLORD-EMAIL OF LANDLORD-RECORD
+                                            = WS-EMAIL-TO-CHECK
+                       AND LANDLORD-ID OF LANDLORD-RECORD NOT =
+                           LANDLORD-ID OF CANDIDATE-LANDLORD
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       E-300-SAVE-LANDLORD.
+           MOVE CANDIDATE-LANDLORD TO LANDLORD-RECORD
+           IF ACTION-IS-ADD
+               WRITE LANDLORD-RECORD
+           ELSE
+               REWRITE LANDLORD-RECORD
+           END-IF.
+           DISPLAY "LANDLORD " LANDLORD-ID OF LANDLORD-RECORD " SAVED"
+               LINE 16 COLUMN 10.
+
+       C-100-CLOSE-FILES.
+           CLOSE TENANT-MASTER.
+           CLOSE LANDLORD-MASTER.
+
+       END PROGRAM PERSON-MAINTENANCE.
