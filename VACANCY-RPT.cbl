@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VACANCY-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT VACANCY-PRINT ASSIGN TO "vacancy_rpt.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  VACANCY-PRINT.
+       01  PRINT-LINE                   PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-FILE           PIC X.
+               88  END-OF-FILE              VALUE "Y".
+           05  SW-PROPERTY-IS-LEASED    PIC X.
+               88  PROPERTY-IS-LEASED       VALUE "Y".
+
+       01  WS-VACANCY-COUNT             PIC 9(4).
+
+       01  HEADING-LINE-1.
+           05  FILLER  PIC X(20) VALUE "VACANCY REPORT".
+
+       01  COLUMN-HEADINGS.
+           05  FILLER  PIC X(32) VALUE "ADDRESS".
+           05  FILLER  PIC X(20) VALUE "TOWN".
+           05  FILLER  PIC X(10) VALUE "POSTCODE".
+
+       01  DETAIL-LINE.
+           05  DL-ADDRESS                PIC X(32).
+           05  DL-TOWN                   PIC X(20).
+           05  DL-POSTCODE               PIC X(10).
+
+       01  TOTAL-LINE.
+           05  FILLER                    PIC X(24) VALUE
+               "TOTAL VACANT PROPERTIES".
+           05  TL-COUNT                  PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-PROPERTIES
+               UNTIL END-OF-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+
+       A-100-INITIALIZATION.
+           MOVE "N" TO SW-END-OF-FILE
+           MOVE ZERO TO WS-VACANCY-COUNT
+           OPEN INPUT PROPERTY-MASTER
+           OPEN INPUT LEASE-MASTER
+           OPEN OUTPUT VACANCY-PRINT
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+           WRITE PRINT-LINE FROM COLUMN-HEADINGS
+           PERFORM B-900-READ-PROPERTY.
+
+       B-100-PROCESS-PROPERTIES.
+           PERFORM B-200-CHECK-FOR-ACTIVE-LEASE.
+           IF NOT PROPERTY-IS-LEASED
+               MOVE PROP-STREET TO DL-ADDRESS
+               MOVE PROP-TOWN TO DL-TOWN
+               MOVE PROP-POSTCODE TO DL-POSTCODE
+               WRITE PRINT-LINE FROM DETAIL-LINE
+               ADD 1 TO WS-VACANCY-COUNT
+           END-IF.
+           PERFORM B-900-READ-PROPERTY.
+
+       B-200-CHECK-FOR-ACTIVE-LEASE.
+      *>   A property counts as vacant unless the lease file shows an
+      *>   active lease currently attached to it -- this is how a unit
+      *>   that was never leased (like the spare apartment) and a unit
+      *>   whose lease has been terminated both end up on this list.
+           MOVE "N" TO SW-PROPERTY-IS-LEASED
+           MOVE LOW-VALUES TO LEASE-NUMBER
+           START LEASE-MASTER KEY IS NOT LESS THAN LEASE-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-210-SCAN-LEASES
+               UNTIL WS-LEASE-STATUS NOT = "00"
+               OR PROPERTY-IS-LEASED.
+
+       B-210-SCAN-LEASES.
+           READ LEASE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LEASE-STATUS
+               NOT AT END
+                   IF LEASE-PROP-ID = PROP-ID AND LEASE-IS-ACTIVE
+                       MOVE "Y" TO SW-PROPERTY-IS-LEASED
+                   END-IF
+           END-READ.
+
+       B-900-READ-PROPERTY.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-FILE
+           END-READ.
+           IF WS-PROPERTY-STATUS NOT = "00" AND WS-PROPERTY-STATUS
+                   NOT = "10"
+               MOVE "Y" TO SW-END-OF-FILE
+               PERFORM B-910-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-910-LOG-READ-EXCEPTION.
+           MOVE "VACANCY-RPT"        TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "PROPERTY-MASTER"    TO EXC-FILE-NAME
+           MOVE PROP-ID              TO EXC-KEY-VALUE
+           MOVE WS-PROPERTY-STATUS   TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                      TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-WRAP-UP.
+           MOVE WS-VACANCY-COUNT TO TL-COUNT
+           WRITE PRINT-LINE FROM TOTAL-LINE
+           CLOSE PROPERTY-MASTER
+           CLOSE LEASE-MASTER
+           CLOSE VACANCY-PRINT
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM VACANCY-RPT.
