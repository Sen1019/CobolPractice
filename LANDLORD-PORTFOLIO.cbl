@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LANDLORD-PORTFOLIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT PORTFOLIO-PRINT ASSIGN TO "landlord_portfolio.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  PORTFOLIO-PRINT.
+       01  PRINT-LINE                   PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LANDLORD-STATUS           PIC XX.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-LANDLORD-FILE  PIC X.
+               88  END-OF-LANDLORD-FILE     VALUE "Y".
+
+       01  WS-TARGET-OWNER-ID           PIC X(6).
+       01  WS-PROPERTY-COUNT            PIC 9(4).
+       01  WS-VACANT-COUNT              PIC 9(4).
+       01  WS-TOTAL-RENT                PIC 9(8)V99.
+       01  WS-TOTAL-MGMT-FEE            PIC 9(8)V99.
+       01  WS-PROPERTY-MGMT-FEE         PIC 9(8)V99.
+       01  WS-NET-PAYOUT                PIC 9(8)V99.
+
+       01  HEADING-LINE-1.
+           05  FILLER  PIC X(30) VALUE "LANDLORD PORTFOLIO SUMMARY".
+
+       01  COLUMN-HEADINGS.
+           05  FILLER  PIC X(16) VALUE "LANDLORD".
+           05  FILLER  PIC X(10) VALUE "PROPERTIES".
+           05  FILLER  PIC X(10) VALUE "VACANT".
+           05  FILLER  PIC X(14) VALUE "TOTAL RENT".
+           05  FILLER  PIC X(14) VALUE "MGMT FEE".
+           05  FILLER  PIC X(14) VALUE "NET PAYOUT".
+
+       01  DETAIL-LINE.
+           05  DL-LANDLORD-NAME         PIC X(16).
+           05  DL-PROPERTY-COUNT        PIC ZZZ9.
+           05  FILLER                   PIC X(6) VALUE SPACES.
+           05  DL-VACANT-COUNT          PIC ZZZ9.
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  DL-TOTAL-RENT            PIC ZZZ,ZZZ9.99.
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  DL-MGMT-FEE              PIC ZZZ,ZZZ9.99.
+           05  FILLER                   PIC X(1) VALUE SPACES.
+           05  DL-NET-PAYOUT            PIC ZZZ,ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM B-100-PROCESS-LANDLORDS
+               UNTIL END-OF-LANDLORD-FILE.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE "N" TO SW-END-OF-LANDLORD-FILE
+           OPEN INPUT LANDLORD-MASTER.
+           OPEN INPUT PROPERTY-MASTER.
+           OPEN OUTPUT PORTFOLIO-PRINT
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+           WRITE PRINT-LINE FROM COLUMN-HEADINGS
+           PERFORM B-900-READ-LANDLORD.
+
+       B-100-PROCESS-LANDLORDS.
+           PERFORM B-200-SUMMARIZE-PORTFOLIO.
+           MOVE LANDLORD-NAME TO DL-LANDLORD-NAME
+           MOVE WS-PROPERTY-COUNT TO DL-PROPERTY-COUNT
+           MOVE WS-VACANT-COUNT TO DL-VACANT-COUNT
+           MOVE WS-TOTAL-RENT TO DL-TOTAL-RENT
+           MOVE WS-TOTAL-MGMT-FEE TO DL-MGMT-FEE
+           MOVE WS-NET-PAYOUT TO DL-NET-PAYOUT
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           PERFORM B-900-READ-LANDLORD.
+
+       B-200-SUMMARIZE-PORTFOLIO.
+           MOVE ZERO TO WS-PROPERTY-COUNT
+           MOVE ZERO TO WS-VACANT-COUNT
+           MOVE ZERO TO WS-TOTAL-RENT
+           MOVE ZERO TO WS-TOTAL-MGMT-FEE
+           MOVE LANDLORD-ID TO WS-TARGET-OWNER-ID
+           MOVE LOW-VALUES TO PROP-ID
+           START PROPERTY-MASTER KEY IS NOT LESS THAN PROP-ID
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-210-SCAN-PROPERTIES
+               UNTIL WS-PROPERTY-STATUS NOT = "00".
+           COMPUTE WS-NET-PAYOUT =
+               WS-TOTAL-RENT - WS-TOTAL-MGMT-FEE.
+
+       B-210-SCAN-PROPERTIES.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-PROPERTY-STATUS
+               NOT AT END
+                   IF PROP-OWNER-ID = WS-TARGET-OWNER-ID
+                       ADD 1 TO WS-PROPERTY-COUNT
+                       ADD PROP-MONTHLY-RENT TO WS-TOTAL-RENT
+                       PERFORM B-220-ADD-MGMT-FEE
+                       IF PROP-STATUS-VACANT
+                           ADD 1 TO WS-VACANT-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       B-220-ADD-MGMT-FEE.
+      *>   Same fee basis as YEAR-END-TAX-SUMMARY's B-350-ADD-MGMT-FEE
+      *>   -- a percentage fee is a share of that property's monthly
+      *>   rent, a flat fee is a straight amount regardless of rent.
+           MOVE ZERO TO WS-PROPERTY-MGMT-FEE
+           IF PROP-FEE-IS-PERCENT
+               COMPUTE WS-PROPERTY-MGMT-FEE ROUNDED =
+                   PROP-MONTHLY-RENT * PROP-MGMT-FEE-VALUE / 100
+           ELSE
+               IF PROP-FEE-IS-FLAT
+                   MOVE PROP-MGMT-FEE-VALUE TO WS-PROPERTY-MGMT-FEE
+               END-IF
+           END-IF.
+           ADD WS-PROPERTY-MGMT-FEE TO WS-TOTAL-MGMT-FEE.
+
+       B-900-READ-LANDLORD.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-LANDLORD-FILE
+           END-READ.
+           IF WS-LANDLORD-STATUS NOT = "00" AND WS-LANDLORD-STATUS
+                   NOT = "10"
+               MOVE "Y" TO SW-END-OF-LANDLORD-FILE
+               PERFORM B-910-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-910-LOG-READ-EXCEPTION.
+           MOVE "LANDLORD-PORTFOLIO" TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "LANDLORD-MASTER"    TO EXC-FILE-NAME
+           MOVE LANDLORD-ID          TO EXC-KEY-VALUE
+           MOVE WS-LANDLORD-STATUS   TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                      TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-CLOSE-FILES.
+           CLOSE LANDLORD-MASTER.
+           CLOSE PROPERTY-MASTER.
+           CLOSE PORTFOLIO-PRINT.
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM LANDLORD-PORTFOLIO.
