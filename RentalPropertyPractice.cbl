@@ -1,37 +1,503 @@
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Leases.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+           SELECT TENANT-MASTER ASSIGN TO "tenant_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TENANT-ID
+               FILE STATUS IS WS-TENANT-STATUS.
+
+           SELECT DEPOSIT-LEDGER ASSIGN TO "deposit_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEP-LEASE-NUMBER
+               FILE STATUS IS WS-DEPOSIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       FD  TENANT-MASTER.
+           COPY TENANTREC.
+
+       FD  DEPOSIT-LEDGER.
+           COPY DEPOREC.
+
        WORKING-STORAGE SECTION.
-       01  today                                                        TYPE   IDate.
-       01  nextWeek                                                     TYPE   IDate.
-       01  rentalProperties                                             list[TYPE rentalProperties].
-       01  leases                                                       list[TYPE Lease].
-       01  aLease                                                       TYPE   Lease.
-       01  aHouse                                                       TYPE   RentalProperty.
-       01  anApartment                                                  TYPE   RentaProperty.
-       01  landlord                                                     TYPE   Landlord.
-       01  person1                                                      TYPE   Tenant.
-       01  person2                                                      TYPE   Tenant.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-LANDLORD-STATUS           PIC XX.
+       01  WS-TENANT-STATUS             PIC XX.
+       01  WS-DEPOSIT-STATUS            PIC XX.
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-NEXT-WEEK-DATE            PIC 9(8).
+       01  WS-ONE-YEAR-FROM-NOW         PIC 9(8).
+
+       COPY LEASEREC REPLACING ==LEASE-RECORD== BY ==CANDIDATE-LEASE==.
+       COPY LANDLREC REPLACING ==LANDLORD-RECORD==
+           BY ==CANDIDATE-LANDLORD==.
+       COPY TENANTREC REPLACING ==TENANT-RECORD==
+           BY ==CANDIDATE-TENANT==.
+
+       01  WS-OVERLAP-SWITCH            PIC X.
+           88  OVERLAP-FOUND                VALUE "Y".
+       01  WS-CONFLICT-TENANT-ID        PIC X(6).
+       01  WS-CONFLICT-START-DATE       PIC 9(8).
+       01  WS-CONFLICT-END-DATE         PIC 9(8).
+       01  WS-DEPOSIT-AMOUNT            PIC 9(6)V99.
+
+       01  WS-PC-VALID-SWITCH           PIC X.
+           88  POSTCODE-IS-VALID            VALUE "Y".
+       01  WS-PC-TRIMMED                PIC X(8).
+       01  WS-PC-LEN                    PIC 9(2).
+       01  WS-PC-START                  PIC 9(2).
+       01  WS-PC-INWARD                 PIC X(3).
+
+       01  WS-EMAIL-TO-CHECK            PIC X(40).
+       01  WS-EMAIL-VALID-SWITCH        PIC X.
+           88  EMAIL-IS-VALID               VALUE "Y".
+       01  WS-EMAIL-DUP-SWITCH          PIC X.
+           88  EMAIL-IS-DUPLICATE           VALUE "Y".
+       01  WS-AT-COUNT                  PIC 9.
+       01  WS-DOT-COUNT                 PIC 9.
+       01  WS-EMAIL-LOCAL-PART          PIC X(40).
+       01  WS-EMAIL-DOMAIN-PART         PIC X(40).
 
        PROCEDURE DIVISION.
-      *>---------CREATE DATA ----------<
-      *>   Create people
-           SET landlord to new Landlord("Gripype Thynne" "gripype.thynne@examples.com")
-           SET person1 to new Tenant("Jules Bona" "jules.bona@examples.com")
-           SET person2 to new Tenant("Neddie Seagoon" "neddie.seagoon@examples.com")
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM B-100-CREATE-PEOPLE.
+           PERFORM B-200-CREATE-PROPERTIES.
+           PERFORM B-300-CREATE-LEASE.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+      *>   Open for update; if the file has never been created on this
+      *>   system yet, create it empty and re-open so that data written
+      *>   today is still there when this program runs again tomorrow.
+           OPEN I-O PROPERTY-MASTER.
+           IF WS-PROPERTY-STATUS = "35"
+               OPEN OUTPUT PROPERTY-MASTER
+               CLOSE PROPERTY-MASTER
+               OPEN I-O PROPERTY-MASTER
+           END-IF.
+
+           OPEN I-O LEASE-MASTER.
+           IF WS-LEASE-STATUS = "35"
+               OPEN OUTPUT LEASE-MASTER
+               CLOSE LEASE-MASTER
+               OPEN I-O LEASE-MASTER
+           END-IF.
+
+           OPEN I-O LANDLORD-MASTER.
+           IF WS-LANDLORD-STATUS = "35"
+               OPEN OUTPUT LANDLORD-MASTER
+               CLOSE LANDLORD-MASTER
+               OPEN I-O LANDLORD-MASTER
+           END-IF.
+
+           OPEN I-O TENANT-MASTER.
+           IF WS-TENANT-STATUS = "35"
+               OPEN OUTPUT TENANT-MASTER
+               CLOSE TENANT-MASTER
+               OPEN I-O TENANT-MASTER
+           END-IF.
+
+           OPEN I-O DEPOSIT-LEDGER.
+           IF WS-DEPOSIT-STATUS = "35"
+               OPEN OUTPUT DEPOSIT-LEDGER
+               CLOSE DEPOSIT-LEDGER
+               OPEN I-O DEPOSIT-LEDGER
+           END-IF.
+
+       B-100-CREATE-PEOPLE.
+      *>   These are the people on the books today, written once to the
+      *>   landlord/tenant masters and simply read back on later runs.
+      *>   Each candidate is built in its own working-storage record
+      *>   (not the FD's) so that the email dedup scan below, which
+      *>   reads these same files, doesn't overwrite the record we are
+      *>   about to write -- the same reason CANDIDATE-LEASE exists.
+           MOVE "L00001" TO LANDLORD-ID OF CANDIDATE-LANDLORD
+           MOVE "Gripype Thynne"
+                          TO LANDLORD-NAME OF CANDIDATE-LANDLORD
+           MOVE "gripype.thynne@examples.com"
+                          TO LANDLORD-EMAIL OF CANDIDATE-LANDLORD
+           MOVE LANDLORD-ID OF CANDIDATE-LANDLORD
+                                     TO LANDLORD-ID OF LANDLORD-RECORD
+           READ LANDLORD-MASTER
+               INVALID KEY
+                   MOVE LANDLORD-EMAIL OF CANDIDATE-LANDLORD
+                                         TO WS-EMAIL-TO-CHECK
+                   PERFORM B-150-VALIDATE-EMAIL-FORMAT
+                   PERFORM B-160-CHECK-EMAIL-DUPLICATE
+                   IF EMAIL-IS-VALID AND NOT EMAIL-IS-DUPLICATE
+                       MOVE CORRESPONDING CANDIDATE-LANDLORD
+                                        TO LANDLORD-RECORD
+                       WRITE LANDLORD-RECORD
+                   ELSE
+                       DISPLAY "LANDLORD "
+                           LANDLORD-NAME OF CANDIDATE-LANDLORD
+                           " REJECTED - BAD OR DUPLICATE EMAIL "
+                           WS-EMAIL-TO-CHECK
+                   END-IF
+           END-READ.
+
+           MOVE "T00001" TO TENANT-ID OF CANDIDATE-TENANT
+           MOVE "Jules Bona" TO TENANT-NAME OF CANDIDATE-TENANT
+           MOVE "jules.bona@examples.com"
+                          TO TENANT-EMAIL OF CANDIDATE-TENANT
+           MOVE TENANT-ID OF CANDIDATE-TENANT
+                                     TO TENANT-ID OF TENANT-RECORD
+           READ TENANT-MASTER
+               INVALID KEY
+                   MOVE TENANT-EMAIL OF CANDIDATE-TENANT
+                                         TO WS-EMAIL-TO-CHECK
+                   PERFORM B-150-VALIDATE-EMAIL-FORMAT
+                   PERFORM B-160-CHECK-EMAIL-DUPLICATE
+                   IF EMAIL-IS-VALID AND NOT EMAIL-IS-DUPLICATE
+                       MOVE CORRESPONDING CANDIDATE-TENANT
+                                        TO TENANT-RECORD
+                       WRITE TENANT-RECORD
+                   ELSE
+                       DISPLAY "TENANT "
+                           TENANT-NAME OF CANDIDATE-TENANT
+                           " REJECTED - BAD OR DUPLICATE EMAIL "
+                           WS-EMAIL-TO-CHECK
+                   END-IF
+           END-READ.
+
+           MOVE "T00002" TO TENANT-ID OF CANDIDATE-TENANT
+           MOVE "Neddie Seagoon" TO TENANT-NAME OF CANDIDATE-TENANT
+           MOVE "neddie.seagoon@examples.com"
+                          TO TENANT-EMAIL OF CANDIDATE-TENANT
+           MOVE TENANT-ID OF CANDIDATE-TENANT
+                                     TO TENANT-ID OF TENANT-RECORD
+           READ TENANT-MASTER
+               INVALID KEY
+                   MOVE TENANT-EMAIL OF CANDIDATE-TENANT
+                                         TO WS-EMAIL-TO-CHECK
+                   PERFORM B-150-VALIDATE-EMAIL-FORMAT
+                   PERFORM B-160-CHECK-EMAIL-DUPLICATE
+                   IF EMAIL-IS-VALID AND NOT EMAIL-IS-DUPLICATE
+                       MOVE CORRESPONDING CANDIDATE-TENANT
+                                        TO TENANT-RECORD
+                       WRITE TENANT-RECORD
+                   ELSE
+                       DISPLAY "TENANT "
+                           TENANT-NAME OF CANDIDATE-TENANT
+                           " REJECTED - BAD OR DUPLICATE EMAIL "
+                           WS-EMAIL-TO-CHECK
+                   END-IF
+           END-READ.
+
+       B-150-VALIDATE-EMAIL-FORMAT.
+      *>   A minimal shape check -- one "@", a non-blank name and
+      *>   domain, and at least one "." in the domain -- catches the
+      *>   obviously malformed addresses without a full RFC parser.
+           MOVE "N" TO WS-EMAIL-VALID-SWITCH
+           MOVE ZERO TO WS-AT-COUNT
+           MOVE ZERO TO WS-DOT-COUNT
+           MOVE SPACES TO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           INSPECT WS-EMAIL-TO-CHECK TALLYING WS-AT-COUNT
+               FOR ALL "@"
+           UNSTRING WS-EMAIL-TO-CHECK DELIMITED BY "@"
+               INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           END-UNSTRING.
+           INSPECT WS-EMAIL-DOMAIN-PART TALLYING WS-DOT-COUNT
+               FOR ALL ".".
+           IF WS-AT-COUNT = 1
+               AND FUNCTION TRIM(WS-EMAIL-LOCAL-PART) NOT = SPACES
+               AND FUNCTION TRIM(WS-EMAIL-DOMAIN-PART) NOT = SPACES
+               AND WS-DOT-COUNT >= 1
+               AND WS-EMAIL-DOMAIN-PART(1:1) NOT = "."
+               MOVE "Y" TO WS-EMAIL-VALID-SWITCH
+           END-IF.
+
+       B-160-CHECK-EMAIL-DUPLICATE.
+      *>   Scans both people files so the same person can't end up on
+      *>   file twice as a tenant under one email and a landlord (or a
+      *>   second tenant) under the same one.
+           MOVE "N" TO WS-EMAIL-DUP-SWITCH
+           MOVE LOW-VALUES TO TENANT-ID OF TENANT-RECORD
+           START TENANT-MASTER
+               KEY IS NOT LESS THAN TENANT-ID OF TENANT-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-161-SCAN-TENANTS-FOR-EMAIL
+               UNTIL WS-TENANT-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+           MOVE LOW-VALUES TO LANDLORD-ID OF LANDLORD-RECORD
+           START LANDLORD-MASTER
+               KEY IS NOT LESS THAN LANDLORD-ID OF LANDLORD-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-162-SCAN-LANDLORDS-FOR-EMAIL
+               UNTIL WS-LANDLORD-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+       B-161-SCAN-TENANTS-FOR-EMAIL.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-TENANT-STATUS
+               NOT AT END
+                   IF TENANT-EMAIL OF TENANT-RECORD = WS-EMAIL-TO-CHECK
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       B-162-SCAN-LANDLORDS-FOR-EMAIL.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LANDLORD-STATUS
+               NOT AT END
+                   IF LANDLORD-EMAIL OF LANDLORD-RECORD
+                                            = WS-EMAIL-TO-CHECK
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       B-200-CREATE-PROPERTIES.
+      *>   Each property is keyed by PROP-ID so it can be written once
+      *>   and simply read back on every later run instead of being
+      *>   rebuilt from these SET-equivalent MOVE statements every time.
+           PERFORM B-210-WRITE-PROPERTY-IF-NEW.
+
+       B-210-WRITE-PROPERTY-IF-NEW.
+           MOVE "P00001"                   TO PROP-ID
+           READ PROPERTY-MASTER
+               INVALID KEY
+                   MOVE "15 Lee Terrace"   TO PROP-STREET
+                   MOVE "Lewisham"         TO PROP-TOWN
+                   MOVE "London"           TO PROP-CITY
+                   MOVE "SE14 7TT"         TO PROP-POSTCODE
+                   MOVE "L00001"           TO PROP-OWNER-ID
+                   MOVE 950                TO PROP-MONTHLY-RENT
+                   SET PROP-FREQ-MONTHLY   TO TRUE
+                   SET PROP-FEE-IS-PERCENT TO TRUE
+                   MOVE 10                 TO PROP-MGMT-FEE-VALUE
+                   SET PROP-STATUS-VACANT  TO TRUE
+                   PERFORM B-220-VALIDATE-POSTCODE
+                   WRITE PROPERTY-RECORD
+           END-READ.
+
+           MOVE "P00002"                   TO PROP-ID
+           READ PROPERTY-MASTER
+               INVALID KEY
+                   MOVE "17 Acacia Avenue" TO PROP-STREET
+                   MOVE "Chiswick"         TO PROP-TOWN
+                   MOVE "London"           TO PROP-CITY
+                   MOVE "W13 2AN"          TO PROP-POSTCODE
+                   MOVE "L00001"           TO PROP-OWNER-ID
+                   MOVE 780                TO PROP-MONTHLY-RENT
+                   SET PROP-FREQ-WEEKLY    TO TRUE
+                   SET PROP-FEE-IS-PERCENT TO TRUE
+                   MOVE 10                 TO PROP-MGMT-FEE-VALUE
+                   SET PROP-STATUS-VACANT  TO TRUE
+                   PERFORM B-220-VALIDATE-POSTCODE
+                   WRITE PROPERTY-RECORD
+           END-READ.
+
+      *>   The apartment at the same address -- kept separate from the
+      *>   house above because it is a different letting unit -- is not
+      *>   attached to any lease, which is exactly what makes it show up
+      *>   on the vacancy report.
+           MOVE "P00003"                   TO PROP-ID
+           READ PROPERTY-MASTER
+               INVALID KEY
+                   MOVE "17 Acacia Avenue" TO PROP-STREET
+                   MOVE "Chiswick"         TO PROP-TOWN
+                   MOVE "London"           TO PROP-CITY
+                   MOVE "W13 2AN"          TO PROP-POSTCODE
+                   MOVE "L00001"           TO PROP-OWNER-ID
+                   MOVE 0                  TO PROP-MONTHLY-RENT
+                   SET PROP-FREQ-MONTHLY   TO TRUE
+                   SET PROP-FEE-IS-PERCENT TO TRUE
+                   MOVE 10                 TO PROP-MGMT-FEE-VALUE
+                   SET PROP-STATUS-VACANT  TO TRUE
+                   PERFORM B-220-VALIDATE-POSTCODE
+                   WRITE PROPERTY-RECORD
+           END-READ.
+
+       B-220-VALIDATE-POSTCODE.
+      *>   A UK postcode always ends in a 3-character inward code
+      *>   (digit, letter, letter) set off by a single space -- a
+      *>   bad postcode on a property record has bounced mail before,
+      *>   so this is checked (and flagged, not silently accepted)
+      *>   every time a property is written.
+           MOVE "N" TO WS-PC-VALID-SWITCH
+           MOVE SPACES TO WS-PC-TRIMMED
+           MOVE FUNCTION TRIM(PROP-POSTCODE) TO WS-PC-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PROP-POSTCODE))
+                                         TO WS-PC-LEN
+           IF WS-PC-LEN >= 6 AND WS-PC-LEN <= 8
+               AND WS-PC-TRIMMED(1:1) IS ALPHABETIC
+               COMPUTE WS-PC-START = WS-PC-LEN - 2
+               MOVE WS-PC-TRIMMED(WS-PC-START:3) TO WS-PC-INWARD
+               IF WS-PC-INWARD(1:1) IS NUMERIC
+                   AND WS-PC-INWARD(2:1) IS ALPHABETIC
+                   AND WS-PC-INWARD(3:1) IS ALPHABETIC
+                   AND WS-PC-TRIMMED(WS-PC-LEN - 3:1) = SPACE
+                   MOVE "Y" TO WS-PC-VALID-SWITCH
+               END-IF
+           END-IF.
+           IF NOT POSTCODE-IS-VALID
+               DISPLAY "WARNING - POSTCODE '" WS-PC-TRIMMED
+                   "' FOR PROPERTY " PROP-ID
+                   " DOES NOT MATCH UK POSTCODE FORMAT - "
+                   "FLAGGED FOR REVIEW"
+           END-IF.
+
+       B-300-CREATE-LEASE.
+      *>   aLease is now a record on LEASE-MASTER, keyed by lease
+      *>   number, so it is written once here and simply read back
+      *>   (or renewed, or terminated) on later runs instead of
+      *>   evaporating when this job ends.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           COMPUTE WS-NEXT-WEEK-DATE = WS-TODAY-DATE.
+           COMPUTE WS-ONE-YEAR-FROM-NOW =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) + 365).
+
+           MOVE "000001"     TO LEASE-NUMBER OF CANDIDATE-LEASE
+           MOVE "P00001"     TO LEASE-PROP-ID OF CANDIDATE-LEASE
+           MOVE "T00001"     TO LEASE-TENANT1-ID OF CANDIDATE-LEASE
+           MOVE "T00002"     TO LEASE-TENANT2-ID OF CANDIDATE-LEASE
+           MOVE WS-TODAY-DATE TO LEASE-START-DATE OF CANDIDATE-LEASE
+           MOVE WS-ONE-YEAR-FROM-NOW
+                              TO LEASE-END-DATE OF CANDIDATE-LEASE.
+
+      *>   The deposit held is one month's rent on the property being
+      *>   let, so the property record is checked before the lease is
+      *>   committed.
+           MOVE ZERO TO WS-DEPOSIT-AMOUNT
+           MOVE LEASE-PROP-ID OF CANDIDATE-LEASE TO PROP-ID
+           READ PROPERTY-MASTER
+               NOT INVALID KEY
+                   MOVE PROP-MONTHLY-RENT TO WS-DEPOSIT-AMOUNT
+           END-READ.
+           MOVE WS-DEPOSIT-AMOUNT
+                      TO LEASE-DEPOSIT-AMOUNT OF CANDIDATE-LEASE.
+
+           MOVE LEASE-NUMBER OF CANDIDATE-LEASE
+                              TO LEASE-NUMBER OF LEASE-RECORD
+           READ LEASE-MASTER
+               INVALID KEY
+                   PERFORM B-400-VALIDATE-NO-OVERLAP
+                   IF OVERLAP-FOUND
+                       DISPLAY "LEASE REJECTED - PROPERTY "
+                           LEASE-PROP-ID OF CANDIDATE-LEASE
+                           " ALREADY LEASED TO " WS-CONFLICT-TENANT-ID
+                           " FROM " WS-CONFLICT-START-DATE
+                           " TO " WS-CONFLICT-END-DATE
+                   ELSE
+                       MOVE CORRESPONDING CANDIDATE-LEASE
+                                        TO LEASE-RECORD
+                       SET LEASE-IS-ACTIVE OF LEASE-RECORD TO TRUE
+                       WRITE LEASE-RECORD
+
+                       MOVE LEASE-PROP-ID OF LEASE-RECORD TO PROP-ID
+                       READ PROPERTY-MASTER
+                           NOT INVALID KEY
+                               SET PROP-STATUS-OCCUPIED TO TRUE
+                               REWRITE PROPERTY-RECORD
+                       END-READ
+
+                       PERFORM B-320-OPEN-DEPOSIT-IF-NEW
+                   END-IF
+           END-READ.
 
-      *>   Create propertis
-           create rentalProperties   *> A list for storing the rental
-           SET aHouse to new RentalProperty(new Address("15 Lee Terrace", "Lewisham", "London", "SE14 7TT"))
-           SET aHouse::MontlyRent to 950
-           SET aHouse::Owner to landlord
-           write rentalProperties from aHouse
-           SET aHouse to new RentalPropery(new Address("17 Acacia Avenue", "Chiswick", "London", "W13 2AN"))
-           SET aHouse::MonthlyRent to 780
-           set aHouse::Owner to landlord
-           write rentalPropertiesfrom aHouse
-           SET anApartment to new RentalProperty(newAddress("17 Acacia Avenue", "Chiswick", "London", "W13 2AN"))
+       B-320-OPEN-DEPOSIT-IF-NEW.
+      *>   One deposit-ledger entry per lease, opened the same moment
+      *>   the lease is written and left on file until the tenant moves
+      *>   out and it is refunded.
+           MOVE LEASE-NUMBER OF LEASE-RECORD TO DEP-LEASE-NUMBER
+           READ DEPOSIT-LEDGER
+               INVALID KEY
+                   MOVE "Letting Agency Client Account"
+                                         TO DEP-HELD-BY
+                   MOVE WS-TODAY-DATE    TO DEP-DATE-HELD
+                   MOVE LEASE-DEPOSIT-AMOUNT OF LEASE-RECORD
+                                         TO DEP-AMOUNT-HELD
+                   SET DEP-IS-OPEN       TO TRUE
+                   WRITE DEPOSIT-RECORD
+           END-READ.
 
+       B-400-VALIDATE-NO-OVERLAP.
+      *>   We have double-booked a unit before, so before a new lease
+      *>   goes on file every other lease already on record for the
+      *>   same property is checked for an overlapping date range.
+           MOVE "N" TO WS-OVERLAP-SWITCH
+           MOVE LOW-VALUES TO LEASE-NUMBER OF LEASE-RECORD
+           START LEASE-MASTER KEY IS NOT LESS THAN
+               LEASE-NUMBER OF LEASE-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-410-SCAN-FOR-OVERLAP
+               UNTIL WS-LEASE-STATUS NOT = "00"
+               OR OVERLAP-FOUND.
 
+       B-410-SCAN-FOR-OVERLAP.
+           READ LEASE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LEASE-STATUS
+               NOT AT END
+                   IF LEASE-PROP-ID OF LEASE-RECORD =
+                           LEASE-PROP-ID OF CANDIDATE-LEASE
+                       AND LEASE-NUMBER OF LEASE-RECORD NOT =
+                           LEASE-NUMBER OF CANDIDATE-LEASE
+                       AND LEASE-IS-ACTIVE OF LEASE-RECORD
+                       AND LEASE-START-DATE OF LEASE-RECORD NOT >
+                           LEASE-END-DATE OF CANDIDATE-LEASE
+                       AND LEASE-END-DATE OF LEASE-RECORD NOT <
+                           LEASE-START-DATE OF CANDIDATE-LEASE
+                           MOVE "Y" TO WS-OVERLAP-SWITCH
+                           MOVE LEASE-TENANT1-ID OF LEASE-RECORD
+                                        TO WS-CONFLICT-TENANT-ID
+                           MOVE LEASE-START-DATE OF LEASE-RECORD
+                                        TO WS-CONFLICT-START-DATE
+                           MOVE LEASE-END-DATE OF LEASE-RECORD
+                                        TO WS-CONFLICT-END-DATE
+                   END-IF
+           END-READ.
 
+       C-100-CLOSE-FILES.
+           CLOSE PROPERTY-MASTER.
+           CLOSE LEASE-MASTER.
+           CLOSE LANDLORD-MASTER.
+           CLOSE TENANT-MASTER.
+           CLOSE DEPOSIT-LEDGER.
 
-       END PROGRAM.
+       END PROGRAM Leases.
