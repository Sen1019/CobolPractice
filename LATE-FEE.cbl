@@ -0,0 +1,356 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LATE-FEE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT RENT-LEDGER ASSIGN TO "rent_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RLEDG-KEY
+               FILE STATUS IS WS-RLEDGER-STATUS.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  RENT-LEDGER.
+           COPY RLEDGREC.
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-RLEDGER-STATUS            PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+       01  WS-CHECKPOINT-STATUS         PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-LEASE-FILE     PIC X.
+               88  END-OF-LEASE-FILE        VALUE "Y".
+           05  SW-RESTART               PIC X.
+               88  RESTART-REQUESTED        VALUE "Y".
+           05  SW-JOB-CANCELLED         PIC X.
+               88  JOB-CANCELLED             VALUE "Y".
+
+       01  WS-AFFECTED-COUNT            PIC 9(4).
+       01  WS-CONFIRM-COUNT             PIC 9.
+       01  WS-CONFIRM-KEY               PIC X.
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 100.
+       01  WS-RECORDS-SINCE-CHECKPOINT  PIC 9(4).
+       01  WS-TOTAL-RECORDS-READ        PIC 9(9).
+       01  WS-LAST-KEY-PROCESSED        PIC X(6).
+       01  WS-CHECKPOINT-KEY            PIC X(6).
+
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-TARGET-LEASE-NUMBER       PIC X(6).
+       01  WS-BALANCE                   PIC S9(6)V99.
+       01  WS-MAX-SEQUENCE              PIC 9(6).
+       01  WS-FEE-AMOUNT                PIC 9(6)V99.
+       01  WS-LEASES-CHARGED            PIC 9(4).
+
+       01  WS-FEE-TYPE                  PIC X.
+           88  FEE-IS-FLAT                  VALUE "F".
+           88  FEE-IS-PERCENT                VALUE "P".
+       01  WS-FEE-VALUE                 PIC 9(4)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM A-200-GET-FEE-BASIS.
+           PERFORM A-250-COUNT-AFFECTED-LEASES.
+           PERFORM A-300-CONFIRM-BEFORE-POSTING.
+           IF NOT JOB-CANCELLED
+               PERFORM B-100-CHARGE-LATE-FEES
+                   UNTIL END-OF-LEASE-FILE
+               DISPLAY "LATE FEES POSTED TO " WS-LEASES-CHARGED
+                   " LEASE(S)"
+           ELSE
+               DISPLAY "LATE FEE RUN CANCELLED - NO CHANGES MADE"
+           END-IF.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE "N" TO SW-END-OF-LEASE-FILE
+           MOVE ZERO TO WS-LEASES-CHARGED
+           OPEN INPUT LEASE-MASTER.
+
+           OPEN I-O RENT-LEDGER.
+           IF WS-RLEDGER-STATUS = "35"
+               OPEN OUTPUT RENT-LEDGER
+               CLOSE RENT-LEDGER
+               OPEN I-O RENT-LEDGER
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF.
+
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           MOVE ZERO TO WS-TOTAL-RECORDS-READ
+           MOVE "N" TO SW-RESTART
+           MOVE "LATEFEE" TO CKPT-JOB-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO SW-RESTART
+                   MOVE CKPT-LAST-KEY TO WS-LAST-KEY-PROCESSED
+                   MOVE CKPT-RECORD-COUNT TO WS-TOTAL-RECORDS-READ
+                   DISPLAY "RESUMING LATE FEE RUN AFTER LEASE "
+                       WS-LAST-KEY-PROCESSED
+           END-READ.
+
+       A-200-GET-FEE-BASIS.
+           DISPLAY "LATE FEE TYPE - (F)LAT AMOUNT OR (P)ERCENT: "
+           ACCEPT WS-FEE-TYPE.
+           IF FEE-IS-FLAT
+               DISPLAY "ENTER FLAT FEE AMOUNT: "
+           ELSE
+               DISPLAY "ENTER FEE PERCENTAGE OF BALANCE DUE: "
+           END-IF.
+           ACCEPT WS-FEE-VALUE.
+
+       A-250-COUNT-AFFECTED-LEASES.
+      *>   A quick independent pass over the leases, working out how
+      *>   many are actually in arrears, so the operator confirming the
+      *>   run below sees a real count instead of a guess.
+           MOVE ZERO TO WS-AFFECTED-COUNT
+           MOVE LOW-VALUES TO LEASE-NUMBER
+           START LEASE-MASTER KEY IS NOT LESS THAN LEASE-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM A-260-SCAN-FOR-AFFECTED-COUNT
+               UNTIL WS-LEASE-STATUS NOT = "00".
+
+       A-260-SCAN-FOR-AFFECTED-COUNT.
+           READ LEASE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LEASE-STATUS
+               NOT AT END
+                   IF LEASE-IS-ACTIVE
+                       MOVE LEASE-NUMBER TO WS-TARGET-LEASE-NUMBER
+                       PERFORM B-200-ACCUMULATE-BALANCE
+                       IF WS-BALANCE > ZERO
+                           ADD 1 TO WS-AFFECTED-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+
+       A-300-CONFIRM-BEFORE-POSTING.
+      *>   The same countdown-and-ACCEPT shape as CountdownToLiftOff's
+      *>   AC-COUNTDOWN/COUNTDOWN_HOLD, used here to give the operator
+      *>   a last chance to back out of an irreversible posting.
+           MOVE "N" TO SW-JOB-CANCELLED
+           MOVE 5 TO WS-CONFIRM-COUNT
+           DISPLAY "THIS WILL POST LATE FEES TO " WS-AFFECTED-COUNT
+               " LEASE(S) - ENTER C TO CANCEL, OR PRESS ENTER"
+           PERFORM A-310-COUNTDOWN-TICK
+               UNTIL WS-CONFIRM-COUNT = ZERO
+               OR JOB-CANCELLED.
+           IF NOT JOB-CANCELLED
+               IF RESTART-REQUESTED
+                   MOVE WS-LAST-KEY-PROCESSED TO LEASE-NUMBER
+                   START LEASE-MASTER KEY IS GREATER THAN LEASE-NUMBER
+                       INVALID KEY
+                           CONTINUE
+                   END-START
+               ELSE
+                   MOVE LOW-VALUES TO LEASE-NUMBER
+                   START LEASE-MASTER
+                       KEY IS NOT LESS THAN LEASE-NUMBER
+                       INVALID KEY
+                           CONTINUE
+                   END-START
+               END-IF
+               PERFORM B-900-READ-LEASE
+           END-IF.
+
+       A-310-COUNTDOWN-TICK.
+           DISPLAY WS-CONFIRM-COUNT " ..."
+           ACCEPT WS-CONFIRM-KEY
+           IF WS-CONFIRM-KEY = "C" OR WS-CONFIRM-KEY = "c"
+               MOVE "Y" TO SW-JOB-CANCELLED
+           ELSE
+               SUBTRACT 1 FROM WS-CONFIRM-COUNT
+           END-IF.
+
+       B-100-CHARGE-LATE-FEES.
+      *>   Only a lease that is actually in arrears (a DB balance) past
+      *>   the grace period picks up a fee -- a lease that is paid up or
+      *>   in credit is left alone.
+           IF LEASE-IS-ACTIVE
+               MOVE LEASE-NUMBER TO WS-TARGET-LEASE-NUMBER
+               PERFORM B-200-ACCUMULATE-BALANCE
+               IF WS-BALANCE > ZERO
+                   PERFORM B-300-POST-LATE-FEE
+               END-IF
+           END-IF.
+      *>   Captured here, before the READ that follows moves the FD
+      *>   on to the next lease, so a checkpoint fired by that READ
+      *>   names the lease just charged, not the one still unread.
+           MOVE LEASE-NUMBER TO WS-CHECKPOINT-KEY.
+           PERFORM B-900-READ-LEASE.
+
+       B-200-ACCUMULATE-BALANCE.
+           MOVE ZERO TO WS-BALANCE
+           MOVE WS-TARGET-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE LOW-VALUES TO RLEDG-SEQUENCE
+           START RENT-LEDGER KEY IS NOT LESS THAN RLEDG-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-210-ACCUMULATE-ENTRY
+               UNTIL WS-RLEDGER-STATUS NOT = "00".
+
+       B-210-ACCUMULATE-ENTRY.
+           READ RENT-LEDGER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RLEDGER-STATUS
+               NOT AT END
+                   IF RLEDG-LEASE-NUMBER NOT = WS-TARGET-LEASE-NUMBER
+                       MOVE "10" TO WS-RLEDGER-STATUS
+                   ELSE
+                       IF RLEDG-IS-RECEIPT
+                           SUBTRACT RLEDG-AMOUNT FROM WS-BALANCE
+                       ELSE
+                           ADD RLEDG-AMOUNT TO WS-BALANCE
+                       END-IF
+                       IF RLEDG-SEQUENCE > WS-MAX-SEQUENCE
+                           MOVE RLEDG-SEQUENCE TO WS-MAX-SEQUENCE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       B-300-POST-LATE-FEE.
+           IF FEE-IS-FLAT
+               MOVE WS-FEE-VALUE TO WS-FEE-AMOUNT
+           ELSE
+               COMPUTE WS-FEE-AMOUNT ROUNDED =
+                   WS-BALANCE * WS-FEE-VALUE / 100
+           END-IF.
+           PERFORM B-310-FIND-NEXT-SEQUENCE.
+           MOVE WS-TARGET-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE WS-MAX-SEQUENCE        TO RLEDG-SEQUENCE
+           MOVE WS-TODAY-DATE          TO RLEDG-TRANS-DATE
+           SET RLEDG-IS-FEE            TO TRUE
+           MOVE WS-FEE-AMOUNT          TO RLEDG-AMOUNT
+           MOVE "LATE FEE"             TO RLEDG-DESCRIPTION
+           WRITE RENT-LEDGER-RECORD.
+           ADD 1 TO WS-LEASES-CHARGED.
+
+       B-310-FIND-NEXT-SEQUENCE.
+           MOVE ZERO TO WS-MAX-SEQUENCE
+           MOVE WS-TARGET-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE LOW-VALUES TO RLEDG-SEQUENCE
+           START RENT-LEDGER KEY IS NOT LESS THAN RLEDG-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-320-SCAN-FOR-SEQUENCE
+               UNTIL WS-RLEDGER-STATUS NOT = "00".
+           ADD 1 TO WS-MAX-SEQUENCE.
+
+       B-320-SCAN-FOR-SEQUENCE.
+           READ RENT-LEDGER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RLEDGER-STATUS
+               NOT AT END
+                   IF RLEDG-LEASE-NUMBER NOT = WS-TARGET-LEASE-NUMBER
+                       MOVE "10" TO WS-RLEDGER-STATUS
+                   ELSE
+                       IF RLEDG-SEQUENCE > WS-MAX-SEQUENCE
+                           MOVE RLEDG-SEQUENCE TO WS-MAX-SEQUENCE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       B-900-READ-LEASE.
+           READ LEASE-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-LEASE-FILE
+           END-READ.
+           IF WS-LEASE-STATUS NOT = "00" AND WS-LEASE-STATUS NOT = "10"
+               MOVE "Y" TO SW-END-OF-LEASE-FILE
+               PERFORM B-950-LOG-READ-EXCEPTION
+           END-IF.
+           IF WS-LEASE-STATUS = "00"
+               ADD 1 TO WS-TOTAL-RECORDS-READ
+               ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+               IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM B-930-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       B-930-WRITE-CHECKPOINT.
+           MOVE "LATEFEE" TO CKPT-JOB-ID
+           MOVE WS-CHECKPOINT-KEY TO CKPT-LAST-KEY
+           MOVE WS-TOTAL-RECORDS-READ TO CKPT-RECORD-COUNT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+       B-950-LOG-READ-EXCEPTION.
+           MOVE "LATE-FEE"           TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "LEASE-MASTER"       TO EXC-FILE-NAME
+           MOVE LEASE-NUMBER         TO EXC-KEY-VALUE
+           MOVE WS-LEASE-STATUS      TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                      TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-CLOSE-FILES.
+      *>   A cancelled run has posted nothing this time around, so any
+      *>   checkpoint left by an earlier interrupted run must survive
+      *>   for the next attempt to resume from -- only a run that
+      *>   actually completed the posting pass clears it.
+           IF NOT JOB-CANCELLED
+               MOVE "LATEFEE" TO CKPT-JOB-ID
+               DELETE CHECKPOINT-FILE
+                   INVALID KEY CONTINUE
+               END-DELETE
+           END-IF.
+           CLOSE LEASE-MASTER.
+           CLOSE RENT-LEDGER.
+           CLOSE EXCEPTION-LOG.
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM LATE-FEE.
