@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASH-RECEIPTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT RENT-LEDGER ASSIGN TO "rent_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RLEDG-KEY
+               FILE STATUS IS WS-RLEDGER-STATUS.
+
+           SELECT CASH-RECEIPTS-FILE ASSIGN TO "cash_receipts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RCPT-NUMBER
+               FILE STATUS IS WS-RECEIPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  RENT-LEDGER.
+           COPY RLEDGREC.
+
+       FD  CASH-RECEIPTS-FILE.
+           COPY CASHREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-RLEDGER-STATUS            PIC XX.
+       01  WS-RECEIPT-STATUS            PIC XX.
+
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-NEXT-RECEIPT-NUMBER       PIC 9(6).
+       01  WS-MAX-SEQUENCE              PIC 9(6).
+
+       01  SW-ENTRY-OK                  PIC X.
+           88  ENTRY-IS-OK                  VALUE "Y".
+
+       01  WS-ENTRY-LEASE-NUMBER        PIC X(6).
+       01  WS-ENTRY-AMOUNT              PIC 9(6)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM B-100-GET-RECEIPT-DETAILS.
+           IF ENTRY-IS-OK
+               PERFORM B-200-POST-RECEIPT
+               PERFORM B-300-POST-LEDGER-ENTRY
+           END-IF.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+           OPEN INPUT LEASE-MASTER.
+
+           OPEN I-O RENT-LEDGER.
+           IF WS-RLEDGER-STATUS = "35"
+               OPEN OUTPUT RENT-LEDGER
+               CLOSE RENT-LEDGER
+               OPEN I-O RENT-LEDGER
+           END-IF.
+
+           OPEN I-O CASH-RECEIPTS-FILE.
+           IF WS-RECEIPT-STATUS = "35"
+               OPEN OUTPUT CASH-RECEIPTS-FILE
+               CLOSE CASH-RECEIPTS-FILE
+               OPEN I-O CASH-RECEIPTS-FILE
+           END-IF.
+
+       B-100-GET-RECEIPT-DETAILS.
+           MOVE "N" TO SW-ENTRY-OK
+           DISPLAY "ENTER LEASE NUMBER FOR THIS RECEIPT: "
+           ACCEPT WS-ENTRY-LEASE-NUMBER.
+           MOVE WS-ENTRY-LEASE-NUMBER TO LEASE-NUMBER
+           READ LEASE-MASTER
+               INVALID KEY
+                   DISPLAY "NO SUCH LEASE - " WS-ENTRY-LEASE-NUMBER
+               NOT INVALID KEY
+                   DISPLAY "ENTER AMOUNT RECEIVED: "
+                   ACCEPT WS-ENTRY-AMOUNT
+                   IF WS-ENTRY-AMOUNT > ZERO
+                       MOVE "Y" TO SW-ENTRY-OK
+                   ELSE
+                       DISPLAY "AMOUNT MUST BE GREATER THAN ZERO"
+                   END-IF
+           END-READ.
+
+       B-200-POST-RECEIPT.
+      *>   Receipt numbers run in a simple incrementing sequence, the
+      *>   same idea as the ledger's per-lease sequence, just scoped to
+      *>   the whole cash-receipts file instead of one lease.
+           PERFORM B-210-FIND-NEXT-RECEIPT-NUMBER.
+           MOVE WS-NEXT-RECEIPT-NUMBER TO RCPT-NUMBER
+           MOVE WS-ENTRY-LEASE-NUMBER  TO RCPT-LEASE-NUMBER
+           MOVE WS-TODAY-DATE          TO RCPT-DATE
+           MOVE WS-ENTRY-AMOUNT        TO RCPT-AMOUNT
+           WRITE CASH-RECEIPT-RECORD.
+
+       B-210-FIND-NEXT-RECEIPT-NUMBER.
+           MOVE ZERO TO WS-NEXT-RECEIPT-NUMBER
+           MOVE LOW-VALUES TO RCPT-NUMBER
+           START CASH-RECEIPTS-FILE KEY IS NOT LESS THAN RCPT-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-220-SCAN-RECEIPTS
+               UNTIL WS-RECEIPT-STATUS NOT = "00".
+           ADD 1 TO WS-NEXT-RECEIPT-NUMBER.
+
+       B-220-SCAN-RECEIPTS.
+           READ CASH-RECEIPTS-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RECEIPT-STATUS
+               NOT AT END
+                   IF RCPT-NUMBER > WS-NEXT-RECEIPT-NUMBER
+                       MOVE RCPT-NUMBER TO WS-NEXT-RECEIPT-NUMBER
+                   END-IF
+           END-READ.
+
+       B-300-POST-LEDGER-ENTRY.
+           PERFORM B-310-FIND-NEXT-LEDGER-SEQUENCE.
+           MOVE WS-ENTRY-LEASE-NUMBER  TO RLEDG-LEASE-NUMBER
+           MOVE WS-MAX-SEQUENCE        TO RLEDG-SEQUENCE
+           MOVE WS-TODAY-DATE          TO RLEDG-TRANS-DATE
+           SET RLEDG-IS-RECEIPT        TO TRUE
+           MOVE WS-ENTRY-AMOUNT        TO RLEDG-AMOUNT
+           MOVE "CASH RECEIPT"         TO RLEDG-DESCRIPTION
+           WRITE RENT-LEDGER-RECORD.
+
+       B-310-FIND-NEXT-LEDGER-SEQUENCE.
+           MOVE ZERO TO WS-MAX-SEQUENCE
+           MOVE WS-ENTRY-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE LOW-VALUES TO RLEDG-SEQUENCE
+           START RENT-LEDGER KEY IS NOT LESS THAN RLEDG-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-320-SCAN-LEDGER
+               UNTIL WS-RLEDGER-STATUS NOT = "00".
+           ADD 1 TO WS-MAX-SEQUENCE.
+
+       B-320-SCAN-LEDGER.
+           READ RENT-LEDGER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RLEDGER-STATUS
+               NOT AT END
+                   IF RLEDG-LEASE-NUMBER NOT = WS-ENTRY-LEASE-NUMBER
+                       MOVE "10" TO WS-RLEDGER-STATUS
+                   ELSE
+                       IF RLEDG-SEQUENCE > WS-MAX-SEQUENCE
+                           MOVE RLEDG-SEQUENCE TO WS-MAX-SEQUENCE
+                       END-IF
+                   END-IF
+           END-READ.
+
+       C-100-CLOSE-FILES.
+           CLOSE LEASE-MASTER.
+           CLOSE RENT-LEDGER.
+           CLOSE CASH-RECEIPTS-FILE.
+
+       END PROGRAM CASH-RECEIPTS.
