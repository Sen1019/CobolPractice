@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEASE-RENEWAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT TENANT-MASTER ASSIGN TO "tenant_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TENANT-ID
+               FILE STATUS IS WS-TENANT-STATUS.
+
+           SELECT RENEWAL-NOTICE-PRINT ASSIGN TO "lease_renewal.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  TENANT-MASTER.
+           COPY TENANTREC.
+
+       FD  RENEWAL-NOTICE-PRINT.
+       01  PRINT-LINE                   PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-TENANT-STATUS             PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-FILE           PIC X.
+               88  END-OF-FILE              VALUE "Y".
+
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-DAYS-REMAINING            PIC S9(5).
+       01  WS-NOTICE-COUNT              PIC 9(4).
+
+       01  WS-THRESHOLD-TEXT            PIC X(8).
+
+       01  WS-TENANT-NAMES              PIC X(28).
+       01  WS-TENANT-COUNT              PIC 9.
+
+       01  HEADING-LINE-1.
+           05  FILLER  PIC X(30) VALUE "LEASE RENEWAL NOTICE REPORT".
+
+       01  COLUMN-HEADINGS.
+           05  FILLER  PIC X(8)  VALUE "LEASE".
+           05  FILLER  PIC X(32) VALUE "ADDRESS".
+           05  FILLER  PIC X(28) VALUE "TENANT".
+           05  FILLER  PIC X(10) VALUE "END DATE".
+           05  FILLER  PIC X(8)  VALUE "DAYS".
+           05  FILLER  PIC X(8)  VALUE "NOTICE".
+
+       01  DETAIL-LINE.
+           05  DL-LEASE-NUMBER          PIC X(8).
+           05  DL-ADDRESS               PIC X(32).
+           05  DL-TENANT-NAME           PIC X(28).
+           05  DL-END-DATE              PIC 9(8).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  DL-DAYS-REMAINING        PIC ---99.
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  DL-THRESHOLD             PIC X(8).
+
+       01  TOTAL-LINE.
+           05  FILLER                   PIC X(24) VALUE
+               "TOTAL RENEWAL NOTICES".
+           05  TL-COUNT                 PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-LEASES
+               UNTIL END-OF-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+
+       A-100-INITIALIZATION.
+           MOVE "N" TO SW-END-OF-FILE
+           MOVE ZERO TO WS-NOTICE-COUNT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           OPEN INPUT LEASE-MASTER
+           OPEN INPUT PROPERTY-MASTER
+           OPEN INPUT TENANT-MASTER
+           OPEN OUTPUT RENEWAL-NOTICE-PRINT
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+           WRITE PRINT-LINE FROM COLUMN-HEADINGS
+           PERFORM B-900-READ-LEASE.
+
+       B-100-PROCESS-LEASES.
+      *>   Counting down the days between today and the lease end date
+      *>   (the same idea as CountdownToLiftOff's AC-COUNTDOWN, just
+      *>   computed directly from the calendar instead of ticked down
+      *>   one at a time) tells us whether this lease has crossed one
+      *>   of the 90/60/30-day renewal-notice thresholds.
+           IF LEASE-IS-ACTIVE
+               COMPUTE WS-DAYS-REMAINING =
+                   FUNCTION INTEGER-OF-DATE(LEASE-END-DATE)
+                   - FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+               IF WS-DAYS-REMAINING >= ZERO
+                   AND WS-DAYS-REMAINING <= 90
+                   PERFORM B-200-ISSUE-RENEWAL-NOTICE
+               END-IF
+           END-IF.
+           PERFORM B-900-READ-LEASE.
+
+       B-200-ISSUE-RENEWAL-NOTICE.
+           IF WS-DAYS-REMAINING <= 30
+               MOVE "30-DAY" TO WS-THRESHOLD-TEXT
+           ELSE
+               IF WS-DAYS-REMAINING <= 60
+                   MOVE "60-DAY" TO WS-THRESHOLD-TEXT
+               ELSE
+                   MOVE "90-DAY" TO WS-THRESHOLD-TEXT
+               END-IF
+           END-IF.
+           MOVE LEASE-NUMBER TO DL-LEASE-NUMBER
+           MOVE SPACES TO DL-ADDRESS
+           MOVE SPACES TO DL-TENANT-NAME
+           PERFORM B-210-LOOK-UP-PROPERTY.
+           PERFORM B-220-LOOK-UP-TENANT.
+           MOVE LEASE-END-DATE TO DL-END-DATE
+           MOVE WS-DAYS-REMAINING TO DL-DAYS-REMAINING
+           MOVE WS-THRESHOLD-TEXT TO DL-THRESHOLD
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-NOTICE-COUNT.
+
+       B-210-LOOK-UP-PROPERTY.
+           MOVE LEASE-PROP-ID TO PROP-ID
+           READ PROPERTY-MASTER
+               INVALID KEY
+                   MOVE "UNKNOWN PROPERTY" TO DL-ADDRESS
+               NOT INVALID KEY
+                   STRING FUNCTION TRIM(PROP-STREET) DELIMITED BY SIZE
+                          ", "                        DELIMITED BY SIZE
+                          FUNCTION TRIM(PROP-TOWN)    DELIMITED BY SIZE
+                       INTO DL-ADDRESS
+                   END-STRING
+           END-READ.
+
+       B-220-LOOK-UP-TENANT.
+      *>   A joint lease has a notice going out to both names on it --
+      *>   the same lookup-and-join used on the rent roll reports, not
+      *>   just the first tenant on the lease.
+           MOVE SPACES TO WS-TENANT-NAMES
+           MOVE ZERO TO WS-TENANT-COUNT
+           IF LEASE-TENANT1-ID NOT = SPACES
+               MOVE LEASE-TENANT1-ID TO TENANT-ID
+               READ TENANT-MASTER
+                   NOT INVALID KEY
+                       PERFORM B-230-ADD-NAME-TO-LIST
+               END-READ
+           END-IF.
+           IF LEASE-TENANT2-ID NOT = SPACES
+               MOVE LEASE-TENANT2-ID TO TENANT-ID
+               READ TENANT-MASTER
+                   NOT INVALID KEY
+                       PERFORM B-230-ADD-NAME-TO-LIST
+               END-READ
+           END-IF.
+           IF WS-TENANT-COUNT = ZERO
+               MOVE "UNKNOWN TENANT" TO DL-TENANT-NAME
+           ELSE
+               MOVE WS-TENANT-NAMES TO DL-TENANT-NAME
+           END-IF.
+
+       B-230-ADD-NAME-TO-LIST.
+           IF WS-TENANT-COUNT = 0
+               MOVE TENANT-NAME TO WS-TENANT-NAMES
+           ELSE
+               STRING FUNCTION TRIM(WS-TENANT-NAMES) DELIMITED BY SIZE
+                      " & "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(TENANT-NAME)     DELIMITED BY SIZE
+                   INTO WS-TENANT-NAMES
+               END-STRING
+           END-IF.
+           ADD 1 TO WS-TENANT-COUNT.
+
+       B-900-READ-LEASE.
+           READ LEASE-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-FILE
+           END-READ.
+           IF WS-LEASE-STATUS NOT = "00" AND WS-LEASE-STATUS NOT = "10"
+               MOVE "Y" TO SW-END-OF-FILE
+               PERFORM B-950-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-950-LOG-READ-EXCEPTION.
+           MOVE "LEASE-RENEWAL"     TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "LEASE-MASTER"      TO EXC-FILE-NAME
+           MOVE LEASE-NUMBER        TO EXC-KEY-VALUE
+           MOVE WS-LEASE-STATUS     TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                     TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-WRAP-UP.
+           MOVE WS-NOTICE-COUNT TO TL-COUNT
+           WRITE PRINT-LINE FROM TOTAL-LINE
+           CLOSE LEASE-MASTER
+           CLOSE PROPERTY-MASTER
+           CLOSE TENANT-MASTER
+           CLOSE RENEWAL-NOTICE-PRINT
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM LEASE-RENEWAL.
