@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TENANT-IMPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-IMPORT-FILE ASSIGN TO "tenant_import.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TENANT-MASTER ASSIGN TO "tenant_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TENANT-ID
+               FILE STATUS IS WS-TENANT-STATUS.
+
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-IMPORT-FILE.
+       01  IMPORT-RECORD.
+           05  IMP-TENANT-ID                PIC X(6).
+           05  IMP-TENANT-NAME              PIC X(30).
+           05  IMP-TENANT-EMAIL             PIC X(40).
+           05  IMP-TENANT-PHONE             PIC X(15).
+
+       FD  TENANT-MASTER.
+           COPY TENANTREC.
+
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TENANT-STATUS             PIC XX.
+       01  WS-LANDLORD-STATUS           PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+       01  WS-CHECKPOINT-STATUS         PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-FILE           PIC X.
+               88  END-OF-FILE              VALUE "Y".
+           05  SW-RESTART                PIC X.
+               88  RESTART-REQUESTED         VALUE "Y".
+
+       01  WS-IMPORTED-COUNT            PIC 9(5).
+       01  WS-REJECTED-COUNT            PIC 9(5).
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 100.
+       01  WS-RECORDS-SINCE-CHECKPOINT  PIC 9(4).
+       01  WS-LAST-KEY-PROCESSED        PIC X(6).
+
+       COPY TENANTREC REPLACING ==TENANT-RECORD==
+           BY ==CANDIDATE-TENANT==.
+
+       01  WS-EMAIL-TO-CHECK            PIC X(40).
+       01  WS-EMAIL-VALID-SWITCH        PIC X.
+           88  EMAIL-IS-VALID               VALUE "Y".
+       01  WS-EMAIL-DUP-SWITCH          PIC X.
+           88  EMAIL-IS-DUPLICATE           VALUE "Y".
+       01  WS-AT-COUNT                  PIC 9.
+       01  WS-DOT-COUNT                 PIC 9.
+       01  WS-EMAIL-LOCAL-PART          PIC X(40).
+       01  WS-EMAIL-DOMAIN-PART         PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+
+       A-100-INITIALIZATION.
+           MOVE ZERO TO WS-IMPORTED-COUNT
+           MOVE ZERO TO WS-REJECTED-COUNT
+           OPEN INPUT TENANT-IMPORT-FILE.
+
+           OPEN I-O TENANT-MASTER.
+           IF WS-TENANT-STATUS = "35"
+               OPEN OUTPUT TENANT-MASTER
+               CLOSE TENANT-MASTER
+               OPEN I-O TENANT-MASTER
+           END-IF.
+
+           OPEN I-O LANDLORD-MASTER.
+           IF WS-LANDLORD-STATUS = "35"
+               OPEN OUTPUT LANDLORD-MASTER
+               CLOSE LANDLORD-MASTER
+               OPEN I-O LANDLORD-MASTER
+           END-IF.
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF.
+
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           MOVE "N" TO SW-RESTART
+           MOVE "TENANTIM" TO CKPT-JOB-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO SW-RESTART
+                   MOVE CKPT-LAST-KEY TO WS-LAST-KEY-PROCESSED
+                   DISPLAY "RESUMING TENANT IMPORT AFTER KEY "
+                       WS-LAST-KEY-PROCESSED
+           END-READ.
+
+       B-100-PROCESS-FILE.
+           MOVE "N" TO SW-END-OF-FILE.
+           READ TENANT-IMPORT-FILE
+               AT END MOVE "Y" TO SW-END-OF-FILE.
+           IF RESTART-REQUESTED
+               PERFORM B-105-SKIP-TO-RESTART-POINT
+           END-IF.
+           PERFORM B-200-PROCESS-RECORD
+               UNTIL END-OF-FILE.
+
+       B-105-SKIP-TO-RESTART-POINT.
+      *>   Line-sequential files have no START, so resuming means
+      *>   reading (and discarding) lines already accounted for in the
+      *>   last checkpoint before normal processing picks back up.
+           PERFORM UNTIL END-OF-FILE
+               OR IMP-TENANT-ID > WS-LAST-KEY-PROCESSED
+               READ TENANT-IMPORT-FILE
+                   AT END MOVE "Y" TO SW-END-OF-FILE
+               END-READ
+           END-PERFORM.
+
+       B-200-PROCESS-RECORD.
+      *>   Each import line is built into CANDIDATE-TENANT (the same
+      *>   working-storage view Leases uses when it creates a tenant)
+      *>   so the duplicate-email scan below, which reads the live
+      *>   files, can't overwrite the record before it is written.
+           MOVE IMP-TENANT-ID    TO TENANT-ID OF CANDIDATE-TENANT
+           MOVE IMP-TENANT-NAME  TO TENANT-NAME OF CANDIDATE-TENANT
+           MOVE IMP-TENANT-EMAIL TO TENANT-EMAIL OF CANDIDATE-TENANT
+           MOVE IMP-TENANT-PHONE TO TENANT-PHONE OF CANDIDATE-TENANT
+           MOVE TENANT-ID OF CANDIDATE-TENANT
+                                     TO TENANT-ID OF TENANT-RECORD
+           MOVE TENANT-EMAIL OF CANDIDATE-TENANT TO WS-EMAIL-TO-CHECK
+           PERFORM B-150-VALIDATE-EMAIL-FORMAT.
+           PERFORM B-160-CHECK-EMAIL-DUPLICATE.
+           READ TENANT-MASTER
+               INVALID KEY
+                   IF EMAIL-IS-VALID AND NOT EMAIL-IS-DUPLICATE
+                       MOVE CORRESPONDING CANDIDATE-TENANT
+                                        TO TENANT-RECORD
+                       WRITE TENANT-RECORD
+                       ADD 1 TO WS-IMPORTED-COUNT
+                   ELSE
+                       DISPLAY "TENANT "
+                           TENANT-NAME OF CANDIDATE-TENANT
+                           " REJECTED - BAD OR DUPLICATE EMAIL "
+                           WS-EMAIL-TO-CHECK
+                       MOVE "BAD OR DUPLICATE EMAIL ON IMPORT"
+                                              TO EXC-MESSAGE
+                       PERFORM B-910-LOG-IMPORT-EXCEPTION
+                       ADD 1 TO WS-REJECTED-COUNT
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "TENANT " TENANT-ID OF TENANT-RECORD
+                       " ALREADY ON FILE - SKIPPED"
+                   MOVE "TENANT ALREADY ON FILE - SKIPPED"
+                                              TO EXC-MESSAGE
+                   PERFORM B-910-LOG-IMPORT-EXCEPTION
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-READ.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM B-930-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+           READ TENANT-IMPORT-FILE
+               AT END MOVE "Y" TO SW-END-OF-FILE
+           END-READ.
+
+       B-930-WRITE-CHECKPOINT.
+           MOVE "TENANTIM" TO CKPT-JOB-ID
+           MOVE IMP-TENANT-ID TO CKPT-LAST-KEY
+           COMPUTE CKPT-RECORD-COUNT =
+               WS-IMPORTED-COUNT + WS-REJECTED-COUNT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+       B-910-LOG-IMPORT-EXCEPTION.
+           MOVE "TENANT-IMPORT"      TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "TENANT-IMPORT-FILE" TO EXC-FILE-NAME
+           MOVE TENANT-ID OF CANDIDATE-TENANT TO EXC-KEY-VALUE
+           MOVE SPACES                TO EXC-FILE-STATUS
+           WRITE EXCEPTION-LOG-RECORD.
+
+       B-150-VALIDATE-EMAIL-FORMAT.
+      *>   Same minimal shape check as the interactive tenant/landlord
+      *>   creation in Leases -- one "@", a non-blank name and domain,
+      *>   and at least one "." in the domain.
+           MOVE "N" TO WS-EMAIL-VALID-SWITCH
+           MOVE ZERO TO WS-AT-COUNT
+           MOVE ZERO TO WS-DOT-COUNT
+           MOVE SPACES TO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           INSPECT WS-EMAIL-TO-CHECK TALLYING WS-AT-COUNT
+               FOR ALL "@"
+           UNSTRING WS-EMAIL-TO-CHECK DELIMITED BY "@"
+               INTO WS-EMAIL-LOCAL-PART WS-EMAIL-DOMAIN-PART
+           END-UNSTRING.
+           INSPECT WS-EMAIL-DOMAIN-PART TALLYING WS-DOT-COUNT
+               FOR ALL ".".
+           IF WS-AT-COUNT = 1
+               AND FUNCTION TRIM(WS-EMAIL-LOCAL-PART) NOT = SPACES
+               AND FUNCTION TRIM(WS-EMAIL-DOMAIN-PART) NOT = SPACES
+               AND WS-DOT-COUNT >= 1
+               AND WS-EMAIL-DOMAIN-PART(1:1) NOT = "."
+               MOVE "Y" TO WS-EMAIL-VALID-SWITCH
+           END-IF.
+
+       B-160-CHECK-EMAIL-DUPLICATE.
+      *>   Checked against both masters, same as at interactive
+      *>   creation time, so an imported tenant can't collide with
+      *>   someone already on file as a landlord either.
+           MOVE "N" TO WS-EMAIL-DUP-SWITCH
+           MOVE LOW-VALUES TO TENANT-ID OF TENANT-RECORD
+           START TENANT-MASTER
+               KEY IS NOT LESS THAN TENANT-ID OF TENANT-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-161-SCAN-TENANTS-FOR-EMAIL
+               UNTIL WS-TENANT-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+           MOVE LOW-VALUES TO LANDLORD-ID OF LANDLORD-RECORD
+           START LANDLORD-MASTER
+               KEY IS NOT LESS THAN LANDLORD-ID OF LANDLORD-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-162-SCAN-LANDLORDS-FOR-EMAIL
+               UNTIL WS-LANDLORD-STATUS NOT = "00"
+               OR EMAIL-IS-DUPLICATE.
+
+       B-161-SCAN-TENANTS-FOR-EMAIL.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-TENANT-STATUS
+               NOT AT END
+                   IF TENANT-EMAIL OF TENANT-RECORD = WS-EMAIL-TO-CHECK
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       B-162-SCAN-LANDLORDS-FOR-EMAIL.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LANDLORD-STATUS
+               NOT AT END
+                   IF LANDLORD-EMAIL OF LANDLORD-RECORD
+                                            = WS-EMAIL-TO-CHECK
+                       MOVE "Y" TO WS-EMAIL-DUP-SWITCH
+                   END-IF
+           END-READ.
+
+       C-100-WRAP-UP.
+      *>   A run that reaches the end of the file normally has nothing
+      *>   left to resume, so its checkpoint record is cleared.
+           MOVE "TENANTIM" TO CKPT-JOB-ID
+           DELETE CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+           END-DELETE.
+           CLOSE TENANT-IMPORT-FILE.
+           CLOSE TENANT-MASTER.
+           CLOSE LANDLORD-MASTER.
+           CLOSE EXCEPTION-LOG.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY WS-IMPORTED-COUNT " TENANTS IMPORTED".
+           DISPLAY WS-REJECTED-COUNT " TENANTS REJECTED".
+
+       END PROGRAM TENANT-IMPORT.
