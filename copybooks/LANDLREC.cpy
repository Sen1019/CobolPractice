@@ -0,0 +1,8 @@
+      *>----------------------------------------------------------------
+      *> LANDLREC.cpy
+      *> Record layout for the landlord master, keyed by LANDLORD-ID.
+      *>----------------------------------------------------------------
+       01  LANDLORD-RECORD.
+           05  LANDLORD-ID                  PIC X(6).
+           05  LANDLORD-NAME                PIC X(30).
+           05  LANDLORD-EMAIL               PIC X(40).
