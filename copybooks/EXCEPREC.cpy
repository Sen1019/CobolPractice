@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------------
+      *> EXCEPREC.cpy
+      *> Record layout for the shared exception log that batch and
+      *> import jobs append a line to whenever a read or an incoming
+      *> record can't be processed normally.
+      *>----------------------------------------------------------------
+       01  EXCEPTION-LOG-RECORD.
+           05  EXC-PROGRAM-ID               PIC X(16).
+           05  EXC-DATE                     PIC 9(8).
+           05  EXC-FILE-NAME                PIC X(16).
+           05  EXC-KEY-VALUE                PIC X(20).
+           05  EXC-FILE-STATUS              PIC XX.
+           05  EXC-MESSAGE                  PIC X(50).
