@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *> CASHREC.cpy
+      *> Record layout for the cash-receipts file, keyed by receipt
+      *> number.
+      *>----------------------------------------------------------------
+       01  CASH-RECEIPT-RECORD.
+           05  RCPT-NUMBER                  PIC X(6).
+           05  RCPT-LEASE-NUMBER            PIC X(6).
+           05  RCPT-DATE                    PIC 9(8).
+           05  RCPT-AMOUNT                  PIC 9(6)V99.
