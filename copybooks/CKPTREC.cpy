@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *> CKPTREC.cpy
+      *> Record layout for batch-job checkpoint files, keyed by job id.
+      *> Lets a long file pass write back the last key it finished so a
+      *> restart can skip straight past already-processed records.
+      *>----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-ID                  PIC X(8).
+           05  CKPT-LAST-KEY                PIC X(6).
+           05  CKPT-RECORD-COUNT            PIC 9(9).
