@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> TENANTREC.cpy
+      *> Record layout for the tenant master, keyed by TENANT-ID.
+      *>----------------------------------------------------------------
+       01  TENANT-RECORD.
+           05  TENANT-ID                    PIC X(6).
+           05  TENANT-NAME                  PIC X(30).
+           05  TENANT-EMAIL                 PIC X(40).
+           05  TENANT-PHONE                 PIC X(15).
