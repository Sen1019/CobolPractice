@@ -0,0 +1,26 @@
+      *>----------------------------------------------------------------
+      *> PROPREC.cpy
+      *> Record layout for the property master (one entry per
+      *> RentalProperty).  Copied into the FD as PROPERTY-RECORD and
+      *> into WORKING-STORAGE (REPLACING) as a free-standing work area.
+      *>----------------------------------------------------------------
+       01  PROPERTY-RECORD.
+           05  PROP-ID                      PIC X(6).
+           05  PROP-ADDRESS.
+               10  PROP-STREET              PIC X(30).
+               10  PROP-TOWN                PIC X(20).
+               10  PROP-CITY                PIC X(20).
+               10  PROP-POSTCODE            PIC X(8).
+           05  PROP-OWNER-ID                PIC X(6).
+           05  PROP-MONTHLY-RENT            PIC 9(6)V99.
+           05  PROP-PAY-FREQUENCY           PIC X.
+               88  PROP-FREQ-WEEKLY             VALUE "W".
+               88  PROP-FREQ-MONTHLY            VALUE "M".
+               88  PROP-FREQ-QUARTERLY          VALUE "Q".
+           05  PROP-MGMT-FEE-TYPE           PIC X.
+               88  PROP-FEE-IS-PERCENT          VALUE "P".
+               88  PROP-FEE-IS-FLAT             VALUE "F".
+           05  PROP-MGMT-FEE-VALUE          PIC 9(5)V999.
+           05  PROP-STATUS                  PIC X.
+               88  PROP-STATUS-VACANT           VALUE "V".
+               88  PROP-STATUS-OCCUPIED         VALUE "O".
