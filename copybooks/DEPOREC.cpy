@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *> DEPOREC.cpy
+      *> Record layout for the security-deposit ledger, keyed by the
+      *> lease number the deposit is held against.
+      *>----------------------------------------------------------------
+       01  DEPOSIT-RECORD.
+           05  DEP-LEASE-NUMBER             PIC X(6).
+           05  DEP-HELD-BY                  PIC X(30).
+           05  DEP-DATE-HELD                PIC 9(8).
+           05  DEP-AMOUNT-HELD              PIC 9(6)V99.
+           05  DEP-STATUS                   PIC X.
+               88  DEP-IS-OPEN                  VALUE "O".
+               88  DEP-IS-REFUNDED              VALUE "R".
+           05  DEP-REFUND-DATE              PIC 9(8).
+           05  DEP-REFUND-AMOUNT            PIC 9(6)V99.
+           05  DEP-DEDUCTION-AMOUNT         PIC 9(6)V99.
+           05  DEP-DEDUCTION-REASON         PIC X(40).
