@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> LEASEREC.cpy
+      *> Record layout for the lease master, keyed by LEASE-NUMBER.
+      *>----------------------------------------------------------------
+       01  LEASE-RECORD.
+           05  LEASE-NUMBER                 PIC X(6).
+           05  LEASE-PROP-ID                PIC X(6).
+           05  LEASE-TENANT1-ID             PIC X(6).
+           05  LEASE-TENANT2-ID             PIC X(6).
+           05  LEASE-START-DATE             PIC 9(8).
+           05  LEASE-END-DATE               PIC 9(8).
+           05  LEASE-DEPOSIT-AMOUNT         PIC 9(6)V99.
+           05  LEASE-STATUS                 PIC X.
+               88  LEASE-IS-ACTIVE              VALUE "A".
+               88  LEASE-IS-TERMINATED          VALUE "T".
+           05  LEASE-TERM-DATE              PIC 9(8).
