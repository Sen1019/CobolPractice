@@ -0,0 +1,17 @@
+      *>----------------------------------------------------------------
+      *> RLEDGREC.cpy
+      *> Record layout for the rent ledger.  Keyed by lease number plus
+      *> a sequence number so a lease can carry many ledger lines
+      *> (charges, receipts, fees) in date order.
+      *>----------------------------------------------------------------
+       01  RENT-LEDGER-RECORD.
+           05  RLEDG-KEY.
+               10  RLEDG-LEASE-NUMBER       PIC X(6).
+               10  RLEDG-SEQUENCE           PIC 9(6).
+           05  RLEDG-TRANS-DATE             PIC 9(8).
+           05  RLEDG-TRANS-TYPE             PIC X.
+               88  RLEDG-IS-CHARGE              VALUE "C".
+               88  RLEDG-IS-RECEIPT             VALUE "R".
+               88  RLEDG-IS-FEE                 VALUE "F".
+           05  RLEDG-AMOUNT                 PIC S9(6)V99.
+           05  RLEDG-DESCRIPTION            PIC X(30).
