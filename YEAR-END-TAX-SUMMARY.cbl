@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-TAX-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT RENT-LEDGER ASSIGN TO "rent_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RLEDG-KEY
+               FILE STATUS IS WS-RLEDGER-STATUS.
+
+           SELECT TAX-SUMMARY-PRINT ASSIGN TO "year_end_tax.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  RENT-LEDGER.
+           COPY RLEDGREC.
+
+       FD  TAX-SUMMARY-PRINT.
+       01  PRINT-LINE                   PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LANDLORD-STATUS           PIC XX.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-RLEDGER-STATUS            PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-LANDLORD-FILE  PIC X.
+               88  END-OF-LANDLORD-FILE     VALUE "Y".
+
+       01  WS-TAX-YEAR                  PIC 9(4).
+       01  WS-TARGET-OWNER-ID           PIC X(6).
+       01  WS-TARGET-PROP-ID            PIC X(6).
+       01  WS-TARGET-LEASE-NUMBER       PIC X(6).
+       01  WS-PROPERTY-GROSS            PIC 9(8)V99.
+       01  WS-LANDLORD-GROSS            PIC 9(8)V99.
+       01  WS-LANDLORD-MGMT-FEE         PIC 9(8)V99.
+       01  WS-PROPERTY-MGMT-FEE         PIC 9(8)V99.
+       01  WS-LANDLORD-NET-PAYOUT       PIC 9(8)V99.
+
+       01  HEADING-LINE-1.
+           05  FILLER  PIC X(40) VALUE
+               "YEAR-END OWNER TAX SUMMARY".
+
+       01  YEAR-LINE.
+           05  FILLER  PIC X(10) VALUE "TAX YEAR: ".
+           05  YL-YEAR                  PIC 9(4).
+
+       01  SEPARATOR-LINE.
+           05  FILLER  PIC X(40) VALUE ALL "-".
+
+       01  LANDLORD-NAME-LINE.
+           05  FILLER  PIC X(10) VALUE "LANDLORD: ".
+           05  LNL-NAME                 PIC X(30).
+
+       01  GROSS-LINE.
+           05  FILLER  PIC X(26) VALUE "  GROSS RENT COLLECTED: ".
+           05  GL-AMOUNT                PIC ZZZ,ZZZ9.99.
+
+       01  FEE-LINE.
+           05  FILLER  PIC X(26) VALUE "  MANAGEMENT FEE:       ".
+           05  FL-AMOUNT                PIC ZZZ,ZZZ9.99.
+
+       01  NET-LINE.
+           05  FILLER  PIC X(26) VALUE "  NET PAYOUT:           ".
+           05  NL-AMOUNT                PIC ZZZ,ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM A-200-GET-TAX-YEAR.
+           PERFORM B-100-PROCESS-LANDLORDS
+               UNTIL END-OF-LANDLORD-FILE.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE "N" TO SW-END-OF-LANDLORD-FILE
+           OPEN INPUT LANDLORD-MASTER.
+           OPEN INPUT PROPERTY-MASTER.
+           OPEN INPUT LEASE-MASTER.
+           OPEN INPUT RENT-LEDGER.
+           OPEN OUTPUT TAX-SUMMARY-PRINT
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE PRINT-LINE FROM HEADING-LINE-1.
+
+       A-200-GET-TAX-YEAR.
+           DISPLAY "ENTER TAX YEAR (YYYY): "
+           ACCEPT WS-TAX-YEAR.
+           MOVE WS-TAX-YEAR TO YL-YEAR
+           WRITE PRINT-LINE FROM YEAR-LINE
+           PERFORM B-900-READ-LANDLORD.
+
+       B-100-PROCESS-LANDLORDS.
+      *>   One block per landlord, separated by a rule line, the closest
+      *>   this print-file style can get to "one page per landlord".
+           WRITE PRINT-LINE FROM SEPARATOR-LINE
+           MOVE LANDLORD-NAME TO LNL-NAME
+           WRITE PRINT-LINE FROM LANDLORD-NAME-LINE
+           PERFORM B-200-SUMMARIZE-LANDLORD.
+           MOVE WS-LANDLORD-GROSS TO GL-AMOUNT
+           WRITE PRINT-LINE FROM GROSS-LINE
+           MOVE WS-LANDLORD-MGMT-FEE TO FL-AMOUNT
+           WRITE PRINT-LINE FROM FEE-LINE
+           MOVE WS-LANDLORD-NET-PAYOUT TO NL-AMOUNT
+           WRITE PRINT-LINE FROM NET-LINE.
+           PERFORM B-900-READ-LANDLORD.
+
+       B-200-SUMMARIZE-LANDLORD.
+           MOVE ZERO TO WS-LANDLORD-GROSS
+           MOVE ZERO TO WS-LANDLORD-MGMT-FEE
+           MOVE LANDLORD-ID TO WS-TARGET-OWNER-ID
+           MOVE LOW-VALUES TO PROP-ID
+           START PROPERTY-MASTER KEY IS NOT LESS THAN PROP-ID
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-300-SCAN-PROPERTIES
+               UNTIL WS-PROPERTY-STATUS NOT = "00".
+           COMPUTE WS-LANDLORD-NET-PAYOUT =
+               WS-LANDLORD-GROSS - WS-LANDLORD-MGMT-FEE.
+
+       B-300-SCAN-PROPERTIES.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-PROPERTY-STATUS
+               NOT AT END
+                   IF PROP-OWNER-ID = WS-TARGET-OWNER-ID
+                       PERFORM B-400-SUM-RECEIPTS-FOR-PROPERTY
+                       PERFORM B-350-ADD-MGMT-FEE
+                       ADD WS-PROPERTY-GROSS TO WS-LANDLORD-GROSS
+                   END-IF
+           END-READ.
+
+       B-350-ADD-MGMT-FEE.
+      *>   Percentage fees are a share of what that property actually
+      *>   brought in this year; flat fees are a straight annual amount
+      *>   regardless of collections.
+           MOVE ZERO TO WS-PROPERTY-MGMT-FEE
+           IF PROP-FEE-IS-PERCENT
+               COMPUTE WS-PROPERTY-MGMT-FEE ROUNDED =
+                   WS-PROPERTY-GROSS * PROP-MGMT-FEE-VALUE / 100
+           ELSE
+               IF PROP-FEE-IS-FLAT
+                   MOVE PROP-MGMT-FEE-VALUE TO WS-PROPERTY-MGMT-FEE
+               END-IF
+           END-IF.
+           ADD WS-PROPERTY-MGMT-FEE TO WS-LANDLORD-MGMT-FEE.
+
+       B-400-SUM-RECEIPTS-FOR-PROPERTY.
+           MOVE ZERO TO WS-PROPERTY-GROSS
+           MOVE PROP-ID TO WS-TARGET-PROP-ID
+           MOVE LOW-VALUES TO LEASE-NUMBER
+           START LEASE-MASTER KEY IS NOT LESS THAN LEASE-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-410-SCAN-LEASES
+               UNTIL WS-LEASE-STATUS NOT = "00".
+
+       B-410-SCAN-LEASES.
+           READ LEASE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LEASE-STATUS
+               NOT AT END
+                   IF LEASE-PROP-ID = WS-TARGET-PROP-ID
+                       PERFORM B-500-SUM-RECEIPTS-FOR-LEASE
+                   END-IF
+           END-READ.
+
+       B-500-SUM-RECEIPTS-FOR-LEASE.
+           MOVE LEASE-NUMBER TO WS-TARGET-LEASE-NUMBER
+           MOVE LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE LOW-VALUES TO RLEDG-SEQUENCE
+           START RENT-LEDGER KEY IS NOT LESS THAN RLEDG-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-510-SCAN-LEDGER-ENTRIES
+               UNTIL WS-RLEDGER-STATUS NOT = "00".
+
+       B-510-SCAN-LEDGER-ENTRIES.
+           READ RENT-LEDGER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RLEDGER-STATUS
+               NOT AT END
+                   IF RLEDG-LEASE-NUMBER NOT = WS-TARGET-LEASE-NUMBER
+                       MOVE "10" TO WS-RLEDGER-STATUS
+                   ELSE
+                       IF RLEDG-IS-RECEIPT AND
+                               RLEDG-TRANS-DATE(1:4) = WS-TAX-YEAR
+                           ADD RLEDG-AMOUNT TO WS-PROPERTY-GROSS
+                       END-IF
+                   END-IF
+           END-READ.
+
+       B-900-READ-LANDLORD.
+           READ LANDLORD-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-LANDLORD-FILE
+           END-READ.
+           IF WS-LANDLORD-STATUS NOT = "00" AND WS-LANDLORD-STATUS
+                   NOT = "10"
+               MOVE "Y" TO SW-END-OF-LANDLORD-FILE
+               PERFORM B-950-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-950-LOG-READ-EXCEPTION.
+           MOVE "YEAR-END-TAX"       TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "LANDLORD-MASTER"    TO EXC-FILE-NAME
+           MOVE LANDLORD-ID          TO EXC-KEY-VALUE
+           MOVE WS-LANDLORD-STATUS   TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                      TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-CLOSE-FILES.
+           CLOSE LANDLORD-MASTER.
+           CLOSE PROPERTY-MASTER.
+           CLOSE LEASE-MASTER.
+           CLOSE RENT-LEDGER.
+           CLOSE TAX-SUMMARY-PRINT.
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM YEAR-END-TAX-SUMMARY.
