@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-MENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE                PIC XX.
+       01  SW-DONE                       PIC X.
+           88  MENU-IS-DONE                  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "N" TO SW-DONE
+           PERFORM A-100-SHOW-MENU
+               UNTIL MENU-IS-DONE.
+           STOP RUN.
+
+       A-100-SHOW-MENU.
+           DISPLAY " " LINE 1 COLUMN 1 ERASE SCREEN.
+           DISPLAY "RENTAL PROPERTY SYSTEM - MAIN MENU"
+               LINE 2  COLUMN 20.
+           DISPLAY "1.  MAINTAIN TENANTS / LANDLORDS"
+               LINE 4  COLUMN 10.
+           DISPLAY "2.  MAINTAIN PROPERTIES / LEASES"
+               LINE 5  COLUMN 10.
+           DISPLAY "3.  IMPORT TENANTS FROM FILE"
+               LINE 6  COLUMN 10.
+           DISPLAY "4.  POST CASH RECEIPTS"
+               LINE 7  COLUMN 10.
+           DISPLAY "5.  RUN RENT LEDGER"
+               LINE 8  COLUMN 10.
+           DISPLAY "6.  POST LATE FEES"
+               LINE 9  COLUMN 10.
+           DISPLAY "7.  RUN RENT ESCALATION"
+               LINE 10 COLUMN 10.
+           DISPLAY "8.  PROCESS LEASE MOVE-OUT"
+               LINE 11 COLUMN 10.
+           DISPLAY "9.  RUN RENT ROLL REPORT"
+               LINE 12 COLUMN 10.
+           DISPLAY "10. EXPORT RENT ROLL TO CSV"
+               LINE 13 COLUMN 10.
+           DISPLAY "11. RUN VACANCY REPORT"
+               LINE 14 COLUMN 10.
+           DISPLAY "12. RUN LANDLORD PORTFOLIO SUMMARY"
+               LINE 15 COLUMN 10.
+           DISPLAY "13. RUN LEASE RENEWAL NOTICES"
+               LINE 16 COLUMN 10.
+           DISPLAY "14. RUN YEAR-END OWNER TAX SUMMARY"
+               LINE 17 COLUMN 10.
+           DISPLAY "X.  EXIT"
+               LINE 18 COLUMN 10.
+           DISPLAY "ENTER CHOICE ->" LINE 20 COLUMN 10.
+           ACCEPT WS-MENU-CHOICE LINE 20 COLUMN 27.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   CALL "PERSON-MAINTENANCE"
+               WHEN "2"
+                   CALL "Leases"
+               WHEN "3"
+                   CALL "TENANT-IMPORT"
+               WHEN "4"
+                   CALL "CASH-RECEIPTS"
+               WHEN "5"
+                   CALL "RENT-LEDGER"
+               WHEN "6"
+                   CALL "LATE-FEE"
+               WHEN "7"
+                   CALL "RENT-ESCALATION"
+               WHEN "8"
+                   CALL "LEASE-MOVEOUT"
+               WHEN "9"
+                   CALL "RENT-ROLL-RPT"
+               WHEN "10"
+                   CALL "RENT-ROLL-CSV"
+               WHEN "11"
+                   CALL "VACANCY-RPT"
+               WHEN "12"
+                   CALL "LANDLORD-PORTFOLIO"
+               WHEN "13"
+                   CALL "LEASE-RENEWAL"
+               WHEN "14"
+                   CALL "YEAR-END-TAX-SUMMARY"
+               WHEN "X" WHEN "x"
+                   MOVE "Y" TO SW-DONE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+                       LINE 22 COLUMN 10
+           END-EVALUATE.
+
+       END PROGRAM MAIN-MENU.
