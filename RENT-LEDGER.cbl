@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENT-LEDGER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT RENT-LEDGER ASSIGN TO "rent_ledger.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RLEDG-KEY
+               FILE STATUS IS WS-RLEDGER-STATUS.
+
+           SELECT RENT-LEDGER-PRINT ASSIGN TO "rent_ledger.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  RENT-LEDGER.
+           COPY RLEDGREC.
+
+       FD  RENT-LEDGER-PRINT.
+       01  PRINT-LINE                   PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-RLEDGER-STATUS            PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-LEASE-FILE     PIC X.
+               88  END-OF-LEASE-FILE        VALUE "Y".
+           05  SW-CHARGE-ALREADY-POSTED PIC X.
+               88  CHARGE-ALREADY-POSTED    VALUE "Y".
+
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-TARGET-LEASE-NUMBER       PIC X(6).
+       01  WS-RENT-AMOUNT               PIC 9(6)V99.
+       01  WS-MAX-SEQUENCE              PIC 9(6).
+
+       01  WS-RENT-FREQUENCY            PIC X.
+           88  WS-FREQ-IS-WEEKLY            VALUE "W".
+           88  WS-FREQ-IS-MONTHLY           VALUE "M".
+           88  WS-FREQ-IS-QUARTERLY         VALUE "Q".
+       01  WS-PERIOD-SOURCE-DATE        PIC 9(8).
+       01  WS-PERIOD-KEY-OUT            PIC 9(6).
+       01  WS-CURRENT-PERIOD-KEY        PIC 9(6).
+       01  WS-PERIOD-YEAR               PIC 9(4).
+       01  WS-PERIOD-JAN1-DATE          PIC 9(8).
+       01  WS-PERIOD-WEEK-NUMBER        PIC 9(2).
+       01  WS-PERIOD-QUARTER-NUMBER     PIC 9(1).
+       01  WS-BALANCE                   PIC S9(6)V99.
+       01  WS-EDIT-AMOUNT                PIC S9(6)V99.
+       01  WS-EARLIEST-CHARGE-DATE      PIC 9(8).
+       01  WS-DAYS-OUTSTANDING          PIC 9(5).
+       01  WS-DISPLAY-DB                PIC ZZZ,ZZ9.99DB.
+       01  WS-DISPLAY-CR                PIC ZZZ,ZZ9.99CR.
+
+       01  HEADING-LINE-1.
+           05  FILLER  PIC X(20) VALUE "RENT LEDGER - AGING".
+
+       01  COLUMN-HEADINGS.
+           05  FILLER  PIC X(8)  VALUE "LEASE".
+           05  FILLER  PIC X(8)  VALUE "PROPERTY".
+           05  FILLER  PIC X(16) VALUE "BALANCE".
+           05  FILLER  PIC X(12) VALUE "AGING".
+
+       01  DETAIL-LINE.
+           05  DL-LEASE-NUMBER          PIC X(8).
+           05  DL-PROP-ID               PIC X(8).
+           05  DL-BALANCE               PIC X(16).
+           05  DL-AGING                 PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM B-100-POST-MONTHLY-CHARGES
+               UNTIL END-OF-LEASE-FILE.
+           PERFORM D-050-REWIND-LEASE-FILE.
+           PERFORM D-100-PRINT-STATEMENTS
+               UNTIL END-OF-LEASE-FILE.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE "N" TO SW-END-OF-LEASE-FILE
+           OPEN INPUT LEASE-MASTER.
+           OPEN INPUT PROPERTY-MASTER.
+
+           OPEN I-O RENT-LEDGER.
+           IF WS-RLEDGER-STATUS = "35"
+               OPEN OUTPUT RENT-LEDGER
+               CLOSE RENT-LEDGER
+               OPEN I-O RENT-LEDGER
+           END-IF.
+
+           OPEN OUTPUT RENT-LEDGER-PRINT
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+           WRITE PRINT-LINE FROM COLUMN-HEADINGS
+           PERFORM B-900-READ-LEASE.
+
+       B-100-POST-MONTHLY-CHARGES.
+           IF LEASE-IS-ACTIVE
+               PERFORM B-200-POST-CHARGE-IF-DUE
+           END-IF.
+           PERFORM B-900-READ-LEASE.
+
+       B-200-POST-CHARGE-IF-DUE.
+      *>   One charge per lease per billing period -- weekly, monthly
+      *>   or quarterly, off PROP-PAY-FREQUENCY -- the ledger scan
+      *>   below both finds the next free sequence number and
+      *>   checks whether this period's charge has already gone on file,
+      *>   the same way other scans in this system double as a lookup
+      *>   and a guard.
+           MOVE ZERO TO WS-RENT-AMOUNT
+           SET WS-FREQ-IS-MONTHLY TO TRUE
+           MOVE LEASE-PROP-ID TO PROP-ID
+           READ PROPERTY-MASTER
+               NOT INVALID KEY
+                   MOVE PROP-PAY-FREQUENCY TO WS-RENT-FREQUENCY
+                   PERFORM B-205-PRORATE-RENT-AMOUNT
+           END-READ.
+           MOVE WS-TODAY-DATE TO WS-PERIOD-SOURCE-DATE
+           PERFORM B-215-COMPUTE-PERIOD-KEY.
+           MOVE WS-PERIOD-KEY-OUT TO WS-CURRENT-PERIOD-KEY.
+           MOVE LEASE-NUMBER TO WS-TARGET-LEASE-NUMBER
+           PERFORM B-210-SCAN-LEDGER-FOR-LEASE.
+           IF NOT CHARGE-ALREADY-POSTED AND WS-RENT-AMOUNT > ZERO
+               ADD 1 TO WS-MAX-SEQUENCE
+               MOVE WS-TARGET-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+               MOVE WS-MAX-SEQUENCE        TO RLEDG-SEQUENCE
+               MOVE WS-TODAY-DATE          TO RLEDG-TRANS-DATE
+               SET RLEDG-IS-CHARGE         TO TRUE
+               MOVE WS-RENT-AMOUNT         TO RLEDG-AMOUNT
+               EVALUATE TRUE
+                   WHEN WS-FREQ-IS-WEEKLY
+                       MOVE "WEEKLY RENT CHARGE" TO RLEDG-DESCRIPTION
+                   WHEN WS-FREQ-IS-QUARTERLY
+                       MOVE "QUARTERLY RENT CHARGE"
+                                             TO RLEDG-DESCRIPTION
+                   WHEN OTHER
+                       MOVE "MONTHLY RENT CHARGE"
+                                             TO RLEDG-DESCRIPTION
+               END-EVALUATE
+               WRITE RENT-LEDGER-RECORD
+           END-IF.
+
+       B-205-PRORATE-RENT-AMOUNT.
+      *>   PROP-MONTHLY-RENT always holds the monthly-equivalent
+      *>   figure, so a weekly or quarterly payer's per-period charge
+      *>   is prorated from it rather than keeping a second amount.
+           EVALUATE TRUE
+               WHEN WS-FREQ-IS-WEEKLY
+                   COMPUTE WS-RENT-AMOUNT ROUNDED =
+                       PROP-MONTHLY-RENT * 12 / 52
+               WHEN WS-FREQ-IS-QUARTERLY
+                   COMPUTE WS-RENT-AMOUNT = PROP-MONTHLY-RENT * 3
+               WHEN OTHER
+                   MOVE PROP-MONTHLY-RENT TO WS-RENT-AMOUNT
+           END-EVALUATE.
+
+       B-215-COMPUTE-PERIOD-KEY.
+      *>   Turns a transaction date into a period number comparable
+      *>   across runs -- YYYYMM for monthly, YYYY + ISO-ish week number
+      *>   for weekly, YYYY + quarter digit for quarterly -- so the
+      *>   "already posted this period" guard works for any frequency.
+           MOVE WS-PERIOD-SOURCE-DATE(1:4) TO WS-PERIOD-YEAR
+           EVALUATE TRUE
+               WHEN WS-FREQ-IS-WEEKLY
+                   COMPUTE WS-PERIOD-JAN1-DATE =
+                       WS-PERIOD-YEAR * 10000 + 101
+                   COMPUTE WS-PERIOD-WEEK-NUMBER =
+                       (FUNCTION INTEGER-OF-DATE(WS-PERIOD-SOURCE-DATE)
+                        - FUNCTION INTEGER-OF-DATE(WS-PERIOD-JAN1-DATE))
+                       / 7 + 1
+                   COMPUTE WS-PERIOD-KEY-OUT =
+                       WS-PERIOD-YEAR * 100 + WS-PERIOD-WEEK-NUMBER
+               WHEN WS-FREQ-IS-QUARTERLY
+                   COMPUTE WS-PERIOD-QUARTER-NUMBER =
+                       (FUNCTION NUMVAL(WS-PERIOD-SOURCE-DATE(5:2)) - 1)
+                       / 3 + 1
+                   COMPUTE WS-PERIOD-KEY-OUT =
+                       WS-PERIOD-YEAR * 10 + WS-PERIOD-QUARTER-NUMBER
+               WHEN OTHER
+                   MOVE WS-PERIOD-SOURCE-DATE(1:6) TO WS-PERIOD-KEY-OUT
+           END-EVALUATE.
+
+       B-210-SCAN-LEDGER-FOR-LEASE.
+           MOVE "N" TO SW-CHARGE-ALREADY-POSTED
+           MOVE ZERO TO WS-MAX-SEQUENCE
+           MOVE WS-TARGET-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE LOW-VALUES TO RLEDG-SEQUENCE
+           START RENT-LEDGER KEY IS NOT LESS THAN RLEDG-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-220-SCAN-LEDGER-ENTRY
+               UNTIL WS-RLEDGER-STATUS NOT = "00".
+
+       B-220-SCAN-LEDGER-ENTRY.
+           READ RENT-LEDGER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RLEDGER-STATUS
+               NOT AT END
+                   IF RLEDG-LEASE-NUMBER NOT = WS-TARGET-LEASE-NUMBER
+                       MOVE "10" TO WS-RLEDGER-STATUS
+                   ELSE
+                       IF RLEDG-SEQUENCE > WS-MAX-SEQUENCE
+                           MOVE RLEDG-SEQUENCE TO WS-MAX-SEQUENCE
+                       END-IF
+                       IF RLEDG-IS-CHARGE
+                           MOVE RLEDG-TRANS-DATE
+                                       TO WS-PERIOD-SOURCE-DATE
+                           PERFORM B-215-COMPUTE-PERIOD-KEY
+                           IF WS-PERIOD-KEY-OUT = WS-CURRENT-PERIOD-KEY
+                               MOVE "Y" TO SW-CHARGE-ALREADY-POSTED
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       D-050-REWIND-LEASE-FILE.
+      *>   The charge-posting pass above read the lease file through to
+      *>   the end, so it is closed and reopened here to start the
+      *>   statement pass from the first record again.
+           CLOSE LEASE-MASTER
+           OPEN INPUT LEASE-MASTER
+           MOVE "N" TO SW-END-OF-LEASE-FILE
+           PERFORM B-900-READ-LEASE.
+
+       D-100-PRINT-STATEMENTS.
+           IF LEASE-IS-ACTIVE
+               PERFORM D-200-BUILD-STATEMENT-LINE
+               WRITE PRINT-LINE FROM DETAIL-LINE
+           END-IF.
+           PERFORM B-900-READ-LEASE.
+
+       D-200-BUILD-STATEMENT-LINE.
+           MOVE LEASE-NUMBER TO WS-TARGET-LEASE-NUMBER
+           PERFORM D-210-ACCUMULATE-BALANCE.
+           PERFORM D-300-FORMAT-BALANCE.
+           PERFORM D-400-DETERMINE-AGING.
+           MOVE LEASE-NUMBER TO DL-LEASE-NUMBER
+           MOVE LEASE-PROP-ID TO DL-PROP-ID.
+
+       D-210-ACCUMULATE-BALANCE.
+           MOVE ZERO TO WS-BALANCE
+           MOVE HIGH-VALUES TO WS-EARLIEST-CHARGE-DATE
+           MOVE WS-TARGET-LEASE-NUMBER TO RLEDG-LEASE-NUMBER
+           MOVE LOW-VALUES TO RLEDG-SEQUENCE
+           START RENT-LEDGER KEY IS NOT LESS THAN RLEDG-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM D-220-ACCUMULATE-ENTRY
+               UNTIL WS-RLEDGER-STATUS NOT = "00".
+
+       D-220-ACCUMULATE-ENTRY.
+           READ RENT-LEDGER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RLEDGER-STATUS
+               NOT AT END
+                   IF RLEDG-LEASE-NUMBER NOT = WS-TARGET-LEASE-NUMBER
+                       MOVE "10" TO WS-RLEDGER-STATUS
+                   ELSE
+                       IF RLEDG-IS-RECEIPT
+                           SUBTRACT RLEDG-AMOUNT FROM WS-BALANCE
+                       ELSE
+                           ADD RLEDG-AMOUNT TO WS-BALANCE
+                           IF RLEDG-IS-CHARGE AND
+                                   RLEDG-TRANS-DATE <
+                                       WS-EARLIEST-CHARGE-DATE
+                               MOVE RLEDG-TRANS-DATE TO
+                                   WS-EARLIEST-CHARGE-DATE
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       D-300-FORMAT-BALANCE.
+      *>   A positive balance is rent owed by the tenant (debit); a
+      *>   negative balance is credit in the tenant's favour.  The CR
+      *>   and DB edit symbols only appear for a negative source value,
+      *>   so the amount is negated first when a debit needs to show.
+           IF WS-BALANCE > ZERO
+               COMPUTE WS-EDIT-AMOUNT = WS-BALANCE * -1
+               MOVE WS-EDIT-AMOUNT TO WS-DISPLAY-DB
+               MOVE WS-DISPLAY-DB TO DL-BALANCE
+           ELSE IF WS-BALANCE < ZERO
+               MOVE WS-BALANCE TO WS-DISPLAY-CR
+               MOVE WS-DISPLAY-CR TO DL-BALANCE
+           ELSE
+               MOVE "0.00" TO DL-BALANCE
+           END-IF.
+
+       D-400-DETERMINE-AGING.
+           MOVE SPACES TO DL-AGING
+           IF WS-BALANCE > ZERO
+               COMPUTE WS-DAYS-OUTSTANDING =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                   FUNCTION INTEGER-OF-DATE(WS-EARLIEST-CHARGE-DATE)
+               EVALUATE TRUE
+                   WHEN WS-DAYS-OUTSTANDING <= 30
+                       MOVE "CURRENT"     TO DL-AGING
+                   WHEN WS-DAYS-OUTSTANDING <= 60
+                       MOVE "30 DAYS"     TO DL-AGING
+                   WHEN WS-DAYS-OUTSTANDING <= 90
+                       MOVE "60 DAYS"     TO DL-AGING
+                   WHEN OTHER
+                       MOVE "90+ DAYS"    TO DL-AGING
+               END-EVALUATE
+           END-IF.
+
+       B-900-READ-LEASE.
+           READ LEASE-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-LEASE-FILE
+           END-READ.
+           IF WS-LEASE-STATUS NOT = "00" AND WS-LEASE-STATUS NOT = "10"
+               MOVE "Y" TO SW-END-OF-LEASE-FILE
+               PERFORM B-950-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-950-LOG-READ-EXCEPTION.
+           MOVE "RENT-LEDGER"        TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "LEASE-MASTER"       TO EXC-FILE-NAME
+           MOVE LEASE-NUMBER         TO EXC-KEY-VALUE
+           MOVE WS-LEASE-STATUS      TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                      TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-CLOSE-FILES.
+           CLOSE LEASE-MASTER.
+           CLOSE PROPERTY-MASTER.
+           CLOSE RENT-LEDGER.
+           CLOSE RENT-LEDGER-PRINT.
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM RENT-LEDGER.
