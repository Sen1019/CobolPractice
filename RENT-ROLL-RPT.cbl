@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENT-ROLL-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+           SELECT TENANT-MASTER ASSIGN TO "tenant_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TENANT-ID
+               FILE STATUS IS WS-TENANT-STATUS.
+
+           SELECT RENT-ROLL-PRINT ASSIGN TO "rent_roll.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       FD  TENANT-MASTER.
+           COPY TENANTREC.
+
+       FD  RENT-ROLL-PRINT.
+       01  PRINT-LINE                  PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-LANDLORD-STATUS           PIC XX.
+       01  WS-TENANT-STATUS             PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-FILE           PIC X.
+               88  END-OF-FILE              VALUE "Y".
+
+       01  WS-TENANT-NAMES              PIC X(62).
+       01  WS-TENANT-COUNT              PIC 9.
+       01  WS-GRAND-TOTAL-RENT          PIC 9(8)V99.
+
+       01  HEADING-LINE-1.
+           05  FILLER   PIC X(20) VALUE "RENT ROLL REPORT".
+
+       01  COLUMN-HEADINGS.
+           05  FILLER   PIC X(32) VALUE "ADDRESS".
+           05  FILLER   PIC X(16) VALUE "OWNER".
+           05  FILLER   PIC X(28) VALUE "TENANT(S)".
+           05  FILLER   PIC X(12) VALUE "MONTLY RENT".
+
+       01  DETAIL-LINE.
+           05  DL-ADDRESS               PIC X(32).
+           05  DL-OWNER                 PIC X(16).
+           05  DL-TENANTS               PIC X(28).
+           05  DL-RENT                  PIC ZZZZZ9.99.
+
+       01  TOTAL-LINE.
+           05  FILLER                   PIC X(60) VALUE
+               "TOTAL RENT ROLL".
+           05  TL-TOTAL-RENT            PIC ZZZ,ZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-PROPERTIES
+               UNTIL END-OF-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+
+       A-100-INITIALIZATION.
+           MOVE "N" TO SW-END-OF-FILE
+           MOVE ZERO TO WS-GRAND-TOTAL-RENT
+           OPEN INPUT PROPERTY-MASTER
+           OPEN INPUT LEASE-MASTER
+           OPEN INPUT LANDLORD-MASTER
+           OPEN INPUT TENANT-MASTER
+           OPEN OUTPUT RENT-ROLL-PRINT
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE PRINT-LINE FROM HEADING-LINE-1
+           WRITE PRINT-LINE FROM COLUMN-HEADINGS
+           PERFORM B-900-READ-PROPERTY.
+
+       B-100-PROCESS-PROPERTIES.
+           PERFORM B-200-BUILD-DETAIL-LINE.
+           ADD PROP-MONTHLY-RENT TO WS-GRAND-TOTAL-RENT.
+           WRITE PRINT-LINE FROM DETAIL-LINE.
+           PERFORM B-900-READ-PROPERTY.
+
+       B-200-BUILD-DETAIL-LINE.
+           STRING FUNCTION TRIM(PROP-STREET) DELIMITED BY SIZE
+                  ", "                       DELIMITED BY SIZE
+                  FUNCTION TRIM(PROP-TOWN)   DELIMITED BY SIZE
+               INTO DL-ADDRESS
+           END-STRING.
+           MOVE SPACES TO DL-OWNER.
+
+           MOVE PROP-OWNER-ID TO LANDLORD-ID
+           READ LANDLORD-MASTER
+               INVALID KEY
+                   MOVE "UNKNOWN OWNER" TO DL-OWNER
+               NOT INVALID KEY
+                   MOVE LANDLORD-NAME TO DL-OWNER
+           END-READ.
+
+           PERFORM B-300-FIND-TENANTS.
+           MOVE WS-TENANT-NAMES(1:28) TO DL-TENANTS.
+           MOVE PROP-MONTHLY-RENT TO DL-RENT.
+
+       B-300-FIND-TENANTS.
+           MOVE SPACES TO WS-TENANT-NAMES
+           MOVE ZERO TO WS-TENANT-COUNT
+           MOVE LOW-VALUES TO LEASE-NUMBER
+           START LEASE-MASTER KEY IS NOT LESS THAN LEASE-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-310-SCAN-LEASES
+               UNTIL WS-LEASE-STATUS NOT = "00".
+
+       B-310-SCAN-LEASES.
+           READ LEASE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LEASE-STATUS
+               NOT AT END
+                   IF LEASE-PROP-ID = PROP-ID AND LEASE-IS-ACTIVE
+                       PERFORM B-320-APPEND-TENANT-NAMES
+                   END-IF
+           END-READ.
+
+       B-320-APPEND-TENANT-NAMES.
+           IF LEASE-TENANT1-ID NOT = SPACES
+               MOVE LEASE-TENANT1-ID TO TENANT-ID
+               READ TENANT-MASTER
+                   NOT INVALID KEY
+                       PERFORM B-330-ADD-NAME-TO-LIST
+               END-READ
+           END-IF.
+           IF LEASE-TENANT2-ID NOT = SPACES
+               MOVE LEASE-TENANT2-ID TO TENANT-ID
+               READ TENANT-MASTER
+                   NOT INVALID KEY
+                       PERFORM B-330-ADD-NAME-TO-LIST
+               END-READ
+           END-IF.
+
+       B-330-ADD-NAME-TO-LIST.
+           IF WS-TENANT-COUNT = 0
+               MOVE TENANT-NAME TO WS-TENANT-NAMES
+           ELSE
+               STRING FUNCTION TRIM(WS-TENANT-NAMES) DELIMITED BY SIZE
+                      " & "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(TENANT-NAME)     DELIMITED BY SIZE
+                   INTO WS-TENANT-NAMES
+               END-STRING
+           END-IF.
+           ADD 1 TO WS-TENANT-COUNT.
+
+       B-900-READ-PROPERTY.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-FILE
+           END-READ.
+           IF WS-PROPERTY-STATUS NOT = "00" AND WS-PROPERTY-STATUS
+                   NOT = "10"
+               MOVE "Y" TO SW-END-OF-FILE
+               PERFORM B-910-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-910-LOG-READ-EXCEPTION.
+      *>   A status other than "normal read" or "end of file" means the
+      *>   property master could not be read cleanly -- worth a line in
+      *>   the shared exception log rather than a silent early stop.
+           MOVE "RENT-ROLL-RPT"     TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "PROPERTY-MASTER"   TO EXC-FILE-NAME
+           MOVE PROP-ID             TO EXC-KEY-VALUE
+           MOVE WS-PROPERTY-STATUS  TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                     TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-WRAP-UP.
+           MOVE WS-GRAND-TOTAL-RENT TO TL-TOTAL-RENT
+           WRITE PRINT-LINE FROM TOTAL-LINE
+           CLOSE PROPERTY-MASTER
+           CLOSE LEASE-MASTER
+           CLOSE LANDLORD-MASTER
+           CLOSE TENANT-MASTER
+           CLOSE RENT-ROLL-PRINT
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM RENT-ROLL-RPT.
