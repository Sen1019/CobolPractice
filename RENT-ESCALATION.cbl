@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENT-ESCALATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT ESCALATION-AUDIT ASSIGN TO "rent_escalation.prt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-ID
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  ESCALATION-AUDIT.
+       01  PRINT-LINE                   PIC X(100).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+       01  WS-CHECKPOINT-STATUS         PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-FILE           PIC X.
+               88  END-OF-FILE              VALUE "Y".
+           05  SW-RESTART               PIC X.
+               88  RESTART-REQUESTED        VALUE "Y".
+           05  SW-JOB-CANCELLED         PIC X.
+               88  JOB-CANCELLED             VALUE "Y".
+
+       01  WS-AFFECTED-COUNT            PIC 9(4).
+       01  WS-CONFIRM-COUNT             PIC 9.
+       01  WS-CONFIRM-KEY               PIC X.
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 100.
+       01  WS-RECORDS-SINCE-CHECKPOINT  PIC 9(4).
+       01  WS-TOTAL-RECORDS-READ        PIC 9(9).
+       01  WS-LAST-KEY-PROCESSED        PIC X(6).
+       01  WS-CHECKPOINT-KEY            PIC X(6).
+
+       01  WS-BASIS-TYPE                PIC X.
+           88  BASIS-IS-FLAT                VALUE "F".
+           88  BASIS-IS-PERCENT              VALUE "P".
+       01  WS-BASIS-VALUE                PIC 9(4)V99.
+       01  WS-TARGET-OWNER-ID            PIC X(6).
+       01  WS-ALL-OWNERS-SWITCH          PIC X.
+           88  ALL-OWNERS                    VALUE "Y".
+
+       01  WS-OLD-RENT                  PIC 9(6)V99.
+       01  WS-NEW-RENT                  PIC 9(6)V99.
+       01  WS-PROPERTIES-CHANGED        PIC 9(4).
+
+       01  HEADING-LINE-1.
+           05  FILLER  PIC X(30) VALUE "RENT ESCALATION AUDIT".
+
+       01  COLUMN-HEADINGS.
+           05  FILLER  PIC X(8)  VALUE "PROPERTY".
+           05  FILLER  PIC X(12) VALUE "OLD RENT".
+           05  FILLER  PIC X(12) VALUE "NEW RENT".
+
+       01  DETAIL-LINE.
+           05  DL-PROP-ID               PIC X(8).
+           05  DL-OLD-RENT              PIC ZZZZZ9.99.
+           05  FILLER                   PIC X(3) VALUE SPACES.
+           05  DL-NEW-RENT              PIC ZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-OPEN-FILES.
+           PERFORM A-200-GET-ESCALATION-BASIS.
+           PERFORM A-250-COUNT-AFFECTED-PROPERTIES.
+           PERFORM A-300-CONFIRM-BEFORE-POSTING.
+           IF NOT JOB-CANCELLED
+               PERFORM B-100-APPLY-ESCALATION
+                   UNTIL END-OF-FILE
+               DISPLAY WS-PROPERTIES-CHANGED " PROPERTIES RE-RATED"
+           ELSE
+               DISPLAY "RENT ESCALATION CANCELLED - NO CHANGES MADE"
+           END-IF.
+           PERFORM C-100-CLOSE-FILES.
+           STOP RUN.
+
+       A-100-OPEN-FILES.
+           MOVE "N" TO SW-END-OF-FILE
+           MOVE ZERO TO WS-PROPERTIES-CHANGED
+           OPEN I-O PROPERTY-MASTER.
+           IF WS-PROPERTY-STATUS = "35"
+               OPEN OUTPUT PROPERTY-MASTER
+               CLOSE PROPERTY-MASTER
+               OPEN I-O PROPERTY-MASTER
+           END-IF.
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           MOVE ZERO TO WS-TOTAL-RECORDS-READ
+           MOVE "N" TO SW-RESTART
+           MOVE "RENTESCL" TO CKPT-JOB-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO SW-RESTART
+                   MOVE CKPT-LAST-KEY TO WS-LAST-KEY-PROCESSED
+                   MOVE CKPT-RECORD-COUNT TO WS-TOTAL-RECORDS-READ
+                   DISPLAY "RESUMING RENT ESCALATION AFTER PROPERTY "
+                       WS-LAST-KEY-PROCESSED
+           END-READ.
+      *>   A restart must not truncate the audit trail already written
+      *>   for properties re-rated before the interruption -- extend
+      *>   it the same way EXCEPTION-LOG is extended above, and only
+      *>   start it fresh on a first-time run.
+           IF RESTART-REQUESTED
+               OPEN EXTEND ESCALATION-AUDIT
+           ELSE
+               OPEN OUTPUT ESCALATION-AUDIT
+           END-IF.
+
+       A-200-GET-ESCALATION-BASIS.
+           DISPLAY "INCREASE TYPE - (F)LAT AMOUNT OR (P)ERCENT: "
+           ACCEPT WS-BASIS-TYPE.
+           DISPLAY "ENTER INCREASE VALUE: "
+           ACCEPT WS-BASIS-VALUE.
+           DISPLAY "APPLY TO ALL LANDLORDS? (Y/N): "
+           ACCEPT WS-ALL-OWNERS-SWITCH.
+           IF NOT ALL-OWNERS
+               DISPLAY "ENTER LANDLORD ID: "
+               ACCEPT WS-TARGET-OWNER-ID
+           END-IF.
+
+       A-250-COUNT-AFFECTED-PROPERTIES.
+      *>   A quick pass to size up the job before anything is written,
+      *>   so the operator confirming the run below sees a real count
+      *>   instead of a guess.
+           MOVE ZERO TO WS-AFFECTED-COUNT
+           MOVE LOW-VALUES TO PROP-ID
+           START PROPERTY-MASTER KEY IS NOT LESS THAN PROP-ID
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM A-260-SCAN-FOR-AFFECTED-COUNT
+               UNTIL WS-PROPERTY-STATUS NOT = "00".
+
+       A-260-SCAN-FOR-AFFECTED-COUNT.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-PROPERTY-STATUS
+               NOT AT END
+                   IF (ALL-OWNERS OR PROP-OWNER-ID = WS-TARGET-OWNER-ID)
+                       AND PROP-MONTHLY-RENT > ZERO
+                       ADD 1 TO WS-AFFECTED-COUNT
+                   END-IF
+           END-READ.
+
+       A-300-CONFIRM-BEFORE-POSTING.
+      *>   The same countdown-and-ACCEPT shape as CountdownToLiftOff's
+      *>   AC-COUNTDOWN/COUNTDOWN_HOLD, used here to give the operator
+      *>   a last chance to back out of an irreversible rent change.
+           MOVE "N" TO SW-JOB-CANCELLED
+           MOVE 5 TO WS-CONFIRM-COUNT
+           DISPLAY "THIS WILL RE-RATE " WS-AFFECTED-COUNT
+               " PROPERTIES - ENTER C TO CANCEL, OR PRESS ENTER"
+           PERFORM A-310-COUNTDOWN-TICK
+               UNTIL WS-CONFIRM-COUNT = ZERO
+               OR JOB-CANCELLED.
+           IF NOT JOB-CANCELLED
+               IF RESTART-REQUESTED
+                   MOVE WS-LAST-KEY-PROCESSED TO PROP-ID
+                   START PROPERTY-MASTER KEY IS GREATER THAN PROP-ID
+                       INVALID KEY
+                           CONTINUE
+                   END-START
+               ELSE
+                   MOVE LOW-VALUES TO PROP-ID
+                   START PROPERTY-MASTER
+                       KEY IS NOT LESS THAN PROP-ID
+                       INVALID KEY
+                           CONTINUE
+                   END-START
+               END-IF
+               WRITE PRINT-LINE FROM HEADING-LINE-1
+               WRITE PRINT-LINE FROM COLUMN-HEADINGS
+               PERFORM B-900-READ-PROPERTY
+           END-IF.
+
+       A-310-COUNTDOWN-TICK.
+           DISPLAY WS-CONFIRM-COUNT " ..."
+           ACCEPT WS-CONFIRM-KEY
+           IF WS-CONFIRM-KEY = "C" OR WS-CONFIRM-KEY = "c"
+               MOVE "Y" TO SW-JOB-CANCELLED
+           ELSE
+               SUBTRACT 1 FROM WS-CONFIRM-COUNT
+           END-IF.
+
+       B-100-APPLY-ESCALATION.
+           IF ALL-OWNERS OR PROP-OWNER-ID = WS-TARGET-OWNER-ID
+               PERFORM B-200-RERATE-PROPERTY
+           END-IF.
+      *>   Captured here, before the READ that follows moves the FD
+      *>   on to the next property, so a checkpoint fired by that READ
+      *>   names the property just re-rated, not the one still unread.
+           MOVE PROP-ID TO WS-CHECKPOINT-KEY.
+           PERFORM B-900-READ-PROPERTY.
+
+       B-200-RERATE-PROPERTY.
+      *>   Zero-rent units (an apartment sitting vacant) are left alone
+      *>   -- there is nothing to escalate until it is actually let.
+           IF PROP-MONTHLY-RENT > ZERO
+               MOVE PROP-MONTHLY-RENT TO WS-OLD-RENT
+               IF BASIS-IS-FLAT
+                   COMPUTE WS-NEW-RENT = WS-OLD-RENT + WS-BASIS-VALUE
+               ELSE
+                   COMPUTE WS-NEW-RENT ROUNDED =
+                       WS-OLD-RENT + (WS-OLD-RENT * WS-BASIS-VALUE
+                                       / 100)
+               END-IF
+               MOVE WS-NEW-RENT TO PROP-MONTHLY-RENT
+               REWRITE PROPERTY-RECORD
+               MOVE PROP-ID TO DL-PROP-ID
+               MOVE WS-OLD-RENT TO DL-OLD-RENT
+               MOVE WS-NEW-RENT TO DL-NEW-RENT
+               WRITE PRINT-LINE FROM DETAIL-LINE
+               ADD 1 TO WS-PROPERTIES-CHANGED
+           END-IF.
+
+       B-900-READ-PROPERTY.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-FILE
+           END-READ.
+           IF WS-PROPERTY-STATUS NOT = "00" AND WS-PROPERTY-STATUS
+                   NOT = "10"
+               MOVE "Y" TO SW-END-OF-FILE
+               PERFORM B-950-LOG-READ-EXCEPTION
+           END-IF.
+           IF WS-PROPERTY-STATUS = "00"
+               ADD 1 TO WS-TOTAL-RECORDS-READ
+               ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+               IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM B-930-WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       B-930-WRITE-CHECKPOINT.
+           MOVE "RENTESCL" TO CKPT-JOB-ID
+           MOVE WS-CHECKPOINT-KEY TO CKPT-LAST-KEY
+           MOVE WS-TOTAL-RECORDS-READ TO CKPT-RECORD-COUNT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+       B-950-LOG-READ-EXCEPTION.
+           MOVE "RENT-ESCALATION"    TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "PROPERTY-MASTER"    TO EXC-FILE-NAME
+           MOVE PROP-ID              TO EXC-KEY-VALUE
+           MOVE WS-PROPERTY-STATUS   TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                      TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-CLOSE-FILES.
+      *>   A cancelled run has re-rated nothing this time around, so
+      *>   any checkpoint left by an earlier interrupted run must
+      *>   survive for the next attempt to resume from -- only a run
+      *>   that actually completed the posting pass clears it.
+           IF NOT JOB-CANCELLED
+               MOVE "RENTESCL" TO CKPT-JOB-ID
+               DELETE CHECKPOINT-FILE
+                   INVALID KEY CONTINUE
+               END-DELETE
+           END-IF.
+           CLOSE PROPERTY-MASTER.
+           CLOSE ESCALATION-AUDIT.
+           CLOSE EXCEPTION-LOG.
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM RENT-ESCALATION.
