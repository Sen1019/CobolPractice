@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENT-ROLL-CSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROPERTY-MASTER ASSIGN TO "property_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PROP-ID
+               FILE STATUS IS WS-PROPERTY-STATUS.
+
+           SELECT LEASE-MASTER ASSIGN TO "lease_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEASE-NUMBER
+               FILE STATUS IS WS-LEASE-STATUS.
+
+           SELECT LANDLORD-MASTER ASSIGN TO "landlord_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LANDLORD-ID
+               FILE STATUS IS WS-LANDLORD-STATUS.
+
+           SELECT TENANT-MASTER ASSIGN TO "tenant_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TENANT-ID
+               FILE STATUS IS WS-TENANT-STATUS.
+
+           SELECT RENT-ROLL-CSV-FILE ASSIGN TO "rent_roll.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-LOG ASSIGN TO "exception_log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROPERTY-MASTER.
+           COPY PROPREC.
+
+       FD  LEASE-MASTER.
+           COPY LEASEREC.
+
+       FD  LANDLORD-MASTER.
+           COPY LANDLREC.
+
+       FD  TENANT-MASTER.
+           COPY TENANTREC.
+
+       FD  RENT-ROLL-CSV-FILE.
+       01  CSV-LINE                    PIC X(160).
+
+       FD  EXCEPTION-LOG.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROPERTY-STATUS           PIC XX.
+       01  WS-LEASE-STATUS              PIC XX.
+       01  WS-LANDLORD-STATUS           PIC XX.
+       01  WS-TENANT-STATUS             PIC XX.
+       01  WS-EXCEPTION-STATUS          PIC XX.
+
+       01  SWITCHES.
+           05  SW-END-OF-FILE           PIC X.
+               88  END-OF-FILE              VALUE "Y".
+
+       01  WS-TENANT-NAMES              PIC X(62).
+       01  WS-TENANT-COUNT              PIC 9.
+       01  WS-OWNER-NAME                PIC X(30).
+       01  WS-RENT-EDITED               PIC ZZZZZ9.99.
+
+       01  CSV-HEADING.
+           05  FILLER  PIC X(60) VALUE
+               "ADDRESS,TOWN,POSTCODE,OWNER,TENANTS,MONTHLY RENT".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM A-100-INITIALIZATION.
+           PERFORM B-100-PROCESS-PROPERTIES
+               UNTIL END-OF-FILE.
+           PERFORM C-100-WRAP-UP.
+           STOP RUN.
+
+       A-100-INITIALIZATION.
+           MOVE "N" TO SW-END-OF-FILE
+           OPEN INPUT PROPERTY-MASTER
+           OPEN INPUT LEASE-MASTER
+           OPEN INPUT LANDLORD-MASTER
+           OPEN INPUT TENANT-MASTER
+           OPEN OUTPUT RENT-ROLL-CSV-FILE
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-EXCEPTION-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+
+           WRITE CSV-LINE FROM CSV-HEADING
+           PERFORM B-900-READ-PROPERTY.
+
+       B-100-PROCESS-PROPERTIES.
+           PERFORM B-200-BUILD-CSV-LINE.
+           PERFORM B-900-READ-PROPERTY.
+
+       B-200-BUILD-CSV-LINE.
+      *>   Same field-by-field sourcing as RENT-ROLL-RPT's printed
+      *>   detail line, just comma-delimited instead of column-edited,
+      *>   for the bank's reconciliation spreadsheet to read directly.
+           MOVE SPACES TO WS-OWNER-NAME
+           MOVE PROP-OWNER-ID TO LANDLORD-ID
+           READ LANDLORD-MASTER
+               INVALID KEY
+                   MOVE "UNKNOWN OWNER" TO WS-OWNER-NAME
+               NOT INVALID KEY
+                   MOVE LANDLORD-NAME TO WS-OWNER-NAME
+           END-READ.
+
+           PERFORM B-300-FIND-TENANTS.
+           MOVE PROP-MONTHLY-RENT TO WS-RENT-EDITED.
+
+           STRING FUNCTION TRIM(PROP-STREET) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(PROP-TOWN)   DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(PROP-POSTCODE) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-OWNER-NAME) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TENANT-NAMES) DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  WS-RENT-EDITED             DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+
+       B-300-FIND-TENANTS.
+           MOVE SPACES TO WS-TENANT-NAMES
+           MOVE ZERO TO WS-TENANT-COUNT
+           MOVE LOW-VALUES TO LEASE-NUMBER
+           START LEASE-MASTER KEY IS NOT LESS THAN LEASE-NUMBER
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM B-310-SCAN-LEASES
+               UNTIL WS-LEASE-STATUS NOT = "00".
+
+       B-310-SCAN-LEASES.
+           READ LEASE-MASTER NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-LEASE-STATUS
+               NOT AT END
+                   IF LEASE-PROP-ID = PROP-ID AND LEASE-IS-ACTIVE
+                       PERFORM B-320-APPEND-TENANT-NAMES
+                   END-IF
+           END-READ.
+
+       B-320-APPEND-TENANT-NAMES.
+           IF LEASE-TENANT1-ID NOT = SPACES
+               MOVE LEASE-TENANT1-ID TO TENANT-ID
+               READ TENANT-MASTER
+                   NOT INVALID KEY
+                       PERFORM B-330-ADD-NAME-TO-LIST
+               END-READ
+           END-IF.
+           IF LEASE-TENANT2-ID NOT = SPACES
+               MOVE LEASE-TENANT2-ID TO TENANT-ID
+               READ TENANT-MASTER
+                   NOT INVALID KEY
+                       PERFORM B-330-ADD-NAME-TO-LIST
+               END-READ
+           END-IF.
+
+       B-330-ADD-NAME-TO-LIST.
+           IF WS-TENANT-COUNT = 0
+               MOVE TENANT-NAME TO WS-TENANT-NAMES
+           ELSE
+               STRING FUNCTION TRIM(WS-TENANT-NAMES) DELIMITED BY SIZE
+                      " & "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(TENANT-NAME)     DELIMITED BY SIZE
+                   INTO WS-TENANT-NAMES
+               END-STRING
+           END-IF.
+           ADD 1 TO WS-TENANT-COUNT.
+
+       B-900-READ-PROPERTY.
+           READ PROPERTY-MASTER NEXT RECORD
+               AT END MOVE "Y" TO SW-END-OF-FILE
+           END-READ.
+           IF WS-PROPERTY-STATUS NOT = "00" AND WS-PROPERTY-STATUS
+                   NOT = "10"
+               MOVE "Y" TO SW-END-OF-FILE
+               PERFORM B-910-LOG-READ-EXCEPTION
+           END-IF.
+
+       B-910-LOG-READ-EXCEPTION.
+           MOVE "RENT-ROLL-CSV"     TO EXC-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO EXC-DATE
+           MOVE "PROPERTY-MASTER"   TO EXC-FILE-NAME
+           MOVE PROP-ID             TO EXC-KEY-VALUE
+           MOVE WS-PROPERTY-STATUS  TO EXC-FILE-STATUS
+           MOVE "UNEXPECTED STATUS READING NEXT RECORD"
+                                     TO EXC-MESSAGE
+           WRITE EXCEPTION-LOG-RECORD.
+
+       C-100-WRAP-UP.
+           CLOSE PROPERTY-MASTER
+           CLOSE LEASE-MASTER
+           CLOSE LANDLORD-MASTER
+           CLOSE TENANT-MASTER
+           CLOSE RENT-ROLL-CSV-FILE
+           CLOSE EXCEPTION-LOG.
+
+       END PROGRAM RENT-ROLL-CSV.
